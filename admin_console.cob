@@ -0,0 +1,489 @@
+       >>SOURCE FORMAT FREE
+       *> Operator console for user/profile/request maintenance --
+       *> run by support staff against the same data files InCollege.cob
+       *> reads and writes, never by a student.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADMIN-CONSOLE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-FILE ASSIGN TO "users.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-USER-STATUS.
+
+           SELECT PROFILE-FILE ASSIGN TO "profiles.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PROF-STATUS.
+
+           SELECT REQUESTS-FILE ASSIGN TO "requests.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REQ-STATUS.
+
+           SELECT PROFILE-TEMP-FILE ASSIGN TO "profiles.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PROF-TMP-STATUS.
+
+           SELECT REQUESTS-TEMP-FILE ASSIGN TO "requests.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REQ-TMP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  USER-FILE.
+       01  USER-REC       PIC X(80).
+
+       FD  PROFILE-FILE.
+       01  PROFILE-REC.
+           05 PF-USERNAME           PIC X(20).
+           05 PF-FIRST-NAME         PIC X(30).
+           05 PF-LAST-NAME          PIC X(30).
+           05 PF-UNIVERSITY         PIC X(50).
+           05 PF-MAJOR              PIC X(40).
+           05 PF-GRAD-YEAR          PIC 9(4).
+           05 PF-ABOUT-ME           PIC X(200).
+           05 PF-ACTIVE-FLAG        PIC X VALUE 'Y'.
+           05 PF-EXP-COUNT          PIC 9.
+           05 PF-EXP OCCURS 3 TIMES.
+              10 PF-EXP-TITLE       PIC X(30).
+              10 PF-EXP-COMPANY     PIC X(30).
+              10 PF-EXP-DATES       PIC X(20).
+              10 PF-EXP-DESC        PIC X(100).
+           05 PF-EDU-COUNT          PIC 9.
+           05 PF-EDU OCCURS 3 TIMES.
+              10 PF-EDU-DEGREE      PIC X(30).
+              10 PF-EDU-UNIV        PIC X(50).
+              10 PF-EDU-YEARS       PIC X(20).
+           05 PF-SKILL-STATUS OCCURS 5 TIMES PIC X VALUE 'N'.
+
+       FD  REQUESTS-FILE.
+       01  REQ-REC        PIC X(50).
+
+       FD  PROFILE-TEMP-FILE.
+       01  PROFILE-TEMP-REC  PIC X(1222).
+
+       FD  REQUESTS-TEMP-FILE.
+       01  REQ-TEMP-REC   PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       01  WS-USER-STATUS     PIC XX VALUE SPACES.
+       01  WS-PROF-STATUS     PIC XX VALUE SPACES.
+       01  WS-REQ-STATUS      PIC XX VALUE SPACES.
+       01  WS-PROF-TMP-STATUS PIC XX VALUE SPACES.
+       01  WS-REQ-TMP-STATUS  PIC XX VALUE SPACES.
+       01  WS-PROFILE-DAT-NAME PIC X(40) VALUE "profiles.dat".
+       01  WS-PROFILE-TMP-NAME PIC X(40) VALUE "profiles.tmp".
+       01  WS-REQUESTS-DAT-NAME PIC X(40) VALUE "requests.dat".
+       01  WS-REQUESTS-TMP-NAME PIC X(40) VALUE "requests.tmp".
+
+       *> Operator credential -- a separate login from the student
+       *> accounts in users.dat, so a student password reset never
+       *> touches console access. Only the digest of the operator
+       *> password is ever kept, the same way HASH-PASSWORD keeps
+       *> student passwords out of users.dat in InCollege.cob.
+       *> Initial operator password is "ChangeMe123!" -- the operator
+       *> should change it (by recomputing this digest and editing this
+       *> literal) the first time the console is handed over.
+       01  WS-ADMIN-USER      PIC X(20) VALUE "admin".
+       01  WS-ADMIN-PASS-HASH PIC X(12) VALUE "7313123065".
+       01  WS-LOGIN-USER      PIC X(20).
+       01  WS-LOGIN-PASS      PIC X(20).
+       01  WS-LOGIN-OK        PIC X VALUE 'N'.
+       01  WS-LOGIN-TRIES     PIC 9 VALUE 0.
+
+       *> Same rolling-checksum digest InCollege.cob's HASH-PASSWORD
+       *> uses, since this GnuCOBOL build has no cryptographic intrinsic.
+       01  WS-HASH-INPUT      PIC X(20).
+       01  WS-HASH-VALUE      PIC 9(10) VALUE 0.
+       01  WS-HASH-TEXT       PIC X(12).
+       01  WS-HASH-CHAR-CODE  PIC 9(5).
+
+       01  WS-MENU-CHOICE     PIC X.
+       01  WS-CONTINUE        PIC X VALUE 'Y'.
+       01  WS-CONFIRM         PIC X.
+       01  WS-DISPLAY-LINE    PIC X(300).
+       01  WS-I               PIC 999.
+       01  WS-J               PIC 999.
+       01  WS-PICK            PIC 999.
+       01  WS-COUNT-DISPLAY   PIC ZZZ9.
+
+       01  WS-MAX-USERS       PIC 999 VALUE 100.
+       01  WS-USER-COUNT      PIC 999 VALUE 0.
+       01  WS-USER-TABLE.
+          05 WS-USER-ENTRY OCCURS 100 TIMES.
+             10 WS-USER-ID     PIC X(20).
+             10 WS-USER-PASS   PIC X(12).
+             10 WS-USER-FAILS  PIC 9 VALUE 0.
+             10 WS-USER-LOCKED PIC X VALUE 'N'.
+
+       01  WS-MAX-REQUESTS    PIC 999 VALUE 200.
+       01  WS-REQUESTS-COUNT  PIC 999 VALUE 0.
+       01  WS-REQUESTS-TABLE.
+          05 WS-REQUEST-ENTRY OCCURS 200 TIMES.
+             10 WS-REQ-SENDER  PIC X(20).
+             10 WS-REQ-RECIP   PIC X(20).
+
+       01  WS-TARGET-USERNAME PIC X(20).
+       01  WS-FOUND           PIC X VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM OPERATOR-LOGIN
+           IF WS-LOGIN-OK = 'Y'
+              PERFORM LOAD-USERS
+              PERFORM LOAD-REQUESTS
+              PERFORM ADMIN-MENU UNTIL WS-CONTINUE = 'N'
+           END-IF
+           STOP RUN.
+
+       *>--------------------------------------------------
+       *> Operator must authenticate before any maintenance screen
+       *> is reachable; three bad attempts ends the program.
+       *>--------------------------------------------------
+       OPERATOR-LOGIN.
+           MOVE "=== INCOLLEGE ADMIN CONSOLE ===" TO WS-DISPLAY-LINE
+           DISPLAY WS-DISPLAY-LINE
+           PERFORM UNTIL WS-LOGIN-OK = 'Y' OR WS-LOGIN-TRIES >= 3
+               DISPLAY "Operator ID: " WITH NO ADVANCING
+               ACCEPT WS-LOGIN-USER
+               DISPLAY "Operator password: " WITH NO ADVANCING
+               ACCEPT WS-LOGIN-PASS
+               MOVE WS-LOGIN-PASS TO WS-HASH-INPUT
+               PERFORM HASH-PASSWORD
+               IF WS-LOGIN-USER = WS-ADMIN-USER
+                  AND WS-HASH-TEXT = WS-ADMIN-PASS-HASH
+                  MOVE 'Y' TO WS-LOGIN-OK
+               ELSE
+                  ADD 1 TO WS-LOGIN-TRIES
+                  DISPLAY "Invalid operator credentials."
+               END-IF
+           END-PERFORM
+           IF WS-LOGIN-OK = 'N'
+              DISPLAY "Too many failed attempts. Exiting."
+           END-IF.
+
+       *>--------------------------------------------------
+       HASH-PASSWORD.
+           MOVE 0 TO WS-HASH-VALUE
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > FUNCTION LENGTH(WS-HASH-INPUT)
+               IF WS-HASH-INPUT(WS-I:1) NOT = SPACE
+                   MOVE FUNCTION ORD(WS-HASH-INPUT(WS-I:1)) TO WS-HASH-CHAR-CODE
+                   COMPUTE WS-HASH-VALUE =
+                       FUNCTION MOD((WS-HASH-VALUE * 31) + WS-HASH-CHAR-CODE, 9999999999)
+               END-IF
+           END-PERFORM
+           MOVE WS-HASH-VALUE TO WS-HASH-TEXT.
+
+       *>--------------------------------------------------
+       ADMIN-MENU.
+           DISPLAY " "
+           DISPLAY "1. List Users"
+           DISPLAY "2. Unlock / Reset Fail Count for a User"
+           DISPLAY "3. Delete a User"
+           DISPLAY "4. List Profiles"
+           DISPLAY "5. Delete a Profile"
+           DISPLAY "6. List Pending Connection Requests"
+           DISPLAY "7. Delete a Pending Connection Request"
+           DISPLAY "8. Exit"
+           DISPLAY "Enter your choice (1-8): " WITH NO ADVANCING
+           ACCEPT WS-MENU-CHOICE
+
+           EVALUATE WS-MENU-CHOICE
+              WHEN '1' PERFORM LIST-USERS
+              WHEN '2' PERFORM UNLOCK-USER
+              WHEN '3' PERFORM DELETE-USER
+              WHEN '4' PERFORM LIST-PROFILES
+              WHEN '5' PERFORM DELETE-PROFILE
+              WHEN '6' PERFORM LIST-REQUESTS
+              WHEN '7' PERFORM DELETE-REQUEST
+              WHEN '8' MOVE 'N' TO WS-CONTINUE
+              WHEN OTHER DISPLAY "Invalid option."
+           END-EVALUATE.
+
+       *>--------------------------------------------------
+       LOAD-USERS.
+           MOVE 0 TO WS-USER-COUNT
+           OPEN INPUT USER-FILE
+           IF WS-USER-STATUS = "00"
+              PERFORM READ-USER-RECORD
+              PERFORM UNTIL WS-USER-STATUS NOT = "00" OR WS-USER-COUNT >= WS-MAX-USERS
+                  PERFORM PARSE-USER-RECORD
+                  PERFORM READ-USER-RECORD
+              END-PERFORM
+              CLOSE USER-FILE
+           END-IF.
+
+       READ-USER-RECORD.
+           READ USER-FILE INTO USER-REC
+           AT END
+               MOVE "EOF" TO WS-USER-STATUS
+           NOT AT END
+               MOVE "00" TO WS-USER-STATUS
+           END-READ.
+
+       PARSE-USER-RECORD.
+           ADD 1 TO WS-USER-COUNT
+           MOVE 0 TO WS-USER-FAILS(WS-USER-COUNT)
+           MOVE 'N' TO WS-USER-LOCKED(WS-USER-COUNT)
+           UNSTRING USER-REC DELIMITED BY ","
+               INTO WS-USER-ID(WS-USER-COUNT)
+                    WS-USER-PASS(WS-USER-COUNT)
+                    WS-USER-FAILS(WS-USER-COUNT)
+                    WS-USER-LOCKED(WS-USER-COUNT)
+           END-UNSTRING.
+
+       SAVE-USERS.
+           OPEN OUTPUT USER-FILE
+           IF WS-USER-STATUS = "00"
+              PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-USER-COUNT
+                  MOVE SPACES TO USER-REC
+                  STRING WS-USER-ID(WS-I) DELIMITED BY SPACE
+                         "," DELIMITED BY SIZE
+                         WS-USER-PASS(WS-I) DELIMITED BY SPACE
+                         "," DELIMITED BY SIZE
+                         WS-USER-FAILS(WS-I) DELIMITED BY SIZE
+                         "," DELIMITED BY SIZE
+                         WS-USER-LOCKED(WS-I) DELIMITED BY SIZE
+                         INTO USER-REC
+                  END-STRING
+                  WRITE USER-REC
+              END-PERFORM
+              CLOSE USER-FILE
+           END-IF.
+
+       *>--------------------------------------------------
+       LIST-USERS.
+           IF WS-USER-COUNT = 0
+              DISPLAY "No users on file."
+           ELSE
+              PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-USER-COUNT
+                  MOVE SPACES TO WS-DISPLAY-LINE
+                  STRING WS-I DELIMITED BY SIZE
+                         ". " DELIMITED BY SIZE
+                         WS-USER-ID(WS-I) DELIMITED BY SIZE
+                         "  fails=" DELIMITED BY SIZE
+                         WS-USER-FAILS(WS-I) DELIMITED BY SIZE
+                         "  locked=" DELIMITED BY SIZE
+                         WS-USER-LOCKED(WS-I) DELIMITED BY SIZE
+                         INTO WS-DISPLAY-LINE
+                  END-STRING
+                  DISPLAY WS-DISPLAY-LINE
+              END-PERFORM
+           END-IF.
+
+       *>--------------------------------------------------
+       UNLOCK-USER.
+           PERFORM LIST-USERS
+           IF WS-USER-COUNT = 0
+              EXIT PARAGRAPH
+           END-IF
+           DISPLAY "Enter # to unlock / reset fail count: " WITH NO ADVANCING
+           ACCEPT WS-PICK
+           IF WS-PICK >= 1 AND WS-PICK <= WS-USER-COUNT
+              MOVE 0 TO WS-USER-FAILS(WS-PICK)
+              MOVE 'N' TO WS-USER-LOCKED(WS-PICK)
+              PERFORM SAVE-USERS
+              DISPLAY "User unlocked and fail count reset."
+           ELSE
+              DISPLAY "Invalid selection."
+           END-IF.
+
+       *>--------------------------------------------------
+       DELETE-USER.
+           PERFORM LIST-USERS
+           IF WS-USER-COUNT = 0
+              EXIT PARAGRAPH
+           END-IF
+           DISPLAY "Enter # to delete: " WITH NO ADVANCING
+           ACCEPT WS-PICK
+           IF WS-PICK >= 1 AND WS-PICK <= WS-USER-COUNT
+              DISPLAY "Delete " WS-USER-ID(WS-PICK) "? (Y/N): "
+                      WITH NO ADVANCING
+              ACCEPT WS-CONFIRM
+              IF WS-CONFIRM = 'Y' OR WS-CONFIRM = 'y'
+                 PERFORM VARYING WS-J FROM WS-PICK BY 1
+                         UNTIL WS-J >= WS-USER-COUNT
+                     MOVE WS-USER-ENTRY(WS-J + 1) TO WS-USER-ENTRY(WS-J)
+                 END-PERFORM
+                 SUBTRACT 1 FROM WS-USER-COUNT
+                 PERFORM SAVE-USERS
+                 DISPLAY "User deleted."
+              END-IF
+           ELSE
+              DISPLAY "Invalid selection."
+           END-IF.
+
+       *>--------------------------------------------------
+       LIST-PROFILES.
+           MOVE 0 TO WS-I
+           OPEN INPUT PROFILE-FILE
+           IF WS-PROF-STATUS = "00"
+              PERFORM READ-PROFILE-RECORD
+              PERFORM UNTIL WS-PROF-STATUS NOT = "00"
+                  ADD 1 TO WS-I
+                  MOVE SPACES TO WS-DISPLAY-LINE
+                  STRING WS-I DELIMITED BY SIZE
+                         ". " DELIMITED BY SIZE
+                         PF-USERNAME DELIMITED BY SIZE
+                         " -- " DELIMITED BY SIZE
+                         PF-FIRST-NAME DELIMITED BY SIZE
+                         " " DELIMITED BY SIZE
+                         PF-LAST-NAME DELIMITED BY SIZE
+                         "  active=" DELIMITED BY SIZE
+                         PF-ACTIVE-FLAG DELIMITED BY SIZE
+                         INTO WS-DISPLAY-LINE
+                  END-STRING
+                  DISPLAY WS-DISPLAY-LINE
+                  PERFORM READ-PROFILE-RECORD
+              END-PERFORM
+              CLOSE PROFILE-FILE
+           END-IF
+           IF WS-I = 0
+              DISPLAY "No profiles on file."
+           END-IF.
+
+       READ-PROFILE-RECORD.
+           READ PROFILE-FILE
+               AT END
+                   MOVE "EOF" TO WS-PROF-STATUS
+               NOT AT END
+                   MOVE "00" TO WS-PROF-STATUS
+           END-READ.
+
+       *>--------------------------------------------------
+       *> Rewrites profiles.dat, dropping the one row whose
+       *> PF-USERNAME matches WS-TARGET-USERNAME.
+       *>--------------------------------------------------
+       DELETE-PROFILE.
+           DISPLAY "Enter username whose profile should be deleted: "
+                   WITH NO ADVANCING
+           ACCEPT WS-TARGET-USERNAME
+           DISPLAY "Delete profile for " WS-TARGET-USERNAME "? (Y/N): "
+                   WITH NO ADVANCING
+           ACCEPT WS-CONFIRM
+           IF WS-CONFIRM NOT = 'Y' AND WS-CONFIRM NOT = 'y'
+              EXIT PARAGRAPH
+           END-IF
+
+           PERFORM REWRITE-PROFILES-WITHOUT-TARGET
+
+           IF WS-FOUND = 'Y'
+              DISPLAY "Profile deleted."
+           ELSE
+              DISPLAY "No profile found for that username."
+           END-IF.
+
+       *>--------------------------------------------------
+       *> Rewrites profiles.dat through a temp file and renames it
+       *> into place, the same pattern InCollege.cob's own
+       *> SAVE-PROFILE-TO-FILE uses, dropping the one row whose
+       *> PF-USERNAME matches WS-TARGET-USERNAME.
+       *>--------------------------------------------------
+       REWRITE-PROFILES-WITHOUT-TARGET.
+           MOVE 'N' TO WS-FOUND
+           OPEN OUTPUT PROFILE-TEMP-FILE
+           OPEN INPUT PROFILE-FILE
+           IF WS-PROF-STATUS = "00"
+              PERFORM READ-PROFILE-RECORD
+              PERFORM UNTIL WS-PROF-STATUS NOT = "00"
+                  IF PF-USERNAME = WS-TARGET-USERNAME
+                     MOVE 'Y' TO WS-FOUND
+                  ELSE
+                     MOVE PROFILE-REC TO PROFILE-TEMP-REC
+                     WRITE PROFILE-TEMP-REC
+                  END-IF
+                  PERFORM READ-PROFILE-RECORD
+              END-PERFORM
+              CLOSE PROFILE-FILE
+           END-IF
+           CLOSE PROFILE-TEMP-FILE
+           CALL "CBL_RENAME_FILE" USING WS-PROFILE-TMP-NAME
+                                         WS-PROFILE-DAT-NAME.
+
+       *>--------------------------------------------------
+       LIST-REQUESTS.
+           IF WS-REQUESTS-COUNT = 0
+              DISPLAY "No pending connection requests."
+           ELSE
+              PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-REQUESTS-COUNT
+                  MOVE SPACES TO WS-DISPLAY-LINE
+                  STRING WS-I DELIMITED BY SIZE
+                         ". " DELIMITED BY SIZE
+                         WS-REQ-SENDER(WS-I) DELIMITED BY SIZE
+                         " -> " DELIMITED BY SIZE
+                         WS-REQ-RECIP(WS-I) DELIMITED BY SIZE
+                         INTO WS-DISPLAY-LINE
+                  END-STRING
+                  DISPLAY WS-DISPLAY-LINE
+              END-PERFORM
+           END-IF.
+
+       LOAD-REQUESTS.
+           MOVE 0 TO WS-REQUESTS-COUNT
+           OPEN INPUT REQUESTS-FILE
+           IF WS-REQ-STATUS = "00"
+              PERFORM READ-REQUEST-RECORD
+              PERFORM UNTIL WS-REQ-STATUS NOT = "00" OR WS-REQUESTS-COUNT >= WS-MAX-REQUESTS
+                  PERFORM PARSE-REQUEST-REC
+                  PERFORM READ-REQUEST-RECORD
+              END-PERFORM
+              CLOSE REQUESTS-FILE
+           END-IF.
+
+       READ-REQUEST-RECORD.
+           READ REQUESTS-FILE INTO REQ-REC
+           AT END
+               MOVE "EOF" TO WS-REQ-STATUS
+           NOT AT END
+               MOVE "00" TO WS-REQ-STATUS
+           END-READ.
+
+       PARSE-REQUEST-REC.
+           UNSTRING REQ-REC DELIMITED BY ","
+               INTO WS-REQ-SENDER(WS-REQUESTS-COUNT + 1)
+                    WS-REQ-RECIP(WS-REQUESTS-COUNT + 1)
+           END-UNSTRING
+           ADD 1 TO WS-REQUESTS-COUNT.
+
+      *>--------------------------------------------------
+      *> Writes the in-memory requests table through requests.tmp and
+      *> only then renames it over requests.dat, the same checkpoint
+      *> pattern InCollege.cob's own SAVE-REQUESTS uses, so a process
+      *> killed mid-write cannot leave requests.dat truncated.
+      *>--------------------------------------------------
+       SAVE-REQUESTS.
+           OPEN OUTPUT REQUESTS-TEMP-FILE
+           IF WS-REQ-TMP-STATUS = "00"
+              PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-REQUESTS-COUNT
+                  MOVE SPACES TO REQ-TEMP-REC
+                  STRING WS-REQ-SENDER(WS-I) DELIMITED BY SIZE "," DELIMITED BY SIZE
+                         WS-REQ-RECIP(WS-I) DELIMITED BY SIZE INTO REQ-TEMP-REC
+                  END-STRING
+                  WRITE REQ-TEMP-REC
+              END-PERFORM
+              CLOSE REQUESTS-TEMP-FILE
+              CALL "CBL_RENAME_FILE" USING WS-REQUESTS-TMP-NAME
+                                            WS-REQUESTS-DAT-NAME
+           END-IF.
+
+       DELETE-REQUEST.
+           PERFORM LIST-REQUESTS
+           IF WS-REQUESTS-COUNT = 0
+              EXIT PARAGRAPH
+           END-IF
+           DISPLAY "Enter # to delete: " WITH NO ADVANCING
+           ACCEPT WS-PICK
+           IF WS-PICK >= 1 AND WS-PICK <= WS-REQUESTS-COUNT
+              PERFORM VARYING WS-J FROM WS-PICK BY 1
+                      UNTIL WS-J >= WS-REQUESTS-COUNT
+                  MOVE WS-REQUEST-ENTRY(WS-J + 1) TO WS-REQUEST-ENTRY(WS-J)
+              END-PERFORM
+              SUBTRACT 1 FROM WS-REQUESTS-COUNT
+              PERFORM SAVE-REQUESTS
+              DISPLAY "Request deleted."
+           ELSE
+              DISPLAY "Invalid selection."
+           END-IF.
+
+       END PROGRAM ADMIN-CONSOLE.
