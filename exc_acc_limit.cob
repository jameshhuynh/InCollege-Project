@@ -10,16 +10,27 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FILE-STATUS.
 
+           SELECT WAITLIST-FILE ASSIGN TO "waitlist.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-WAIT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  USER-FILE.
        01  USER-REC       PIC X(80).
 
+       FD  WAITLIST-FILE.
+       01  WAITLIST-REC   PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS    PIC XX VALUE SPACES.
+       01  WS-WAIT-STATUS    PIC XX VALUE SPACES.
        01  WS-INPUT-LINE      PIC X(80).
        01  WS-OUTPUT-LINE     PIC X(80).
 
+       01  WS-WAIT-DATE       PIC X(8).
+       01  WS-WAIT-TIME       PIC X(8).
+
        01  WS-USERNAME        PIC X(20).
        01  WS-PASSWORD        PIC X(20).
 
@@ -44,8 +55,18 @@
 
        01 WS-USER-TABLE.
           05 WS-USER-ENTRY OCCURS 5 TIMES.
-             10 WS-USER-ID   PIC X(20).
-             10 WS-USER-PASS PIC X(12).
+             10 WS-USER-ID     PIC X(20).
+             10 WS-USER-PASS   PIC X(12).
+             10 WS-USER-FAILS  PIC 9 VALUE 0.
+             10 WS-USER-LOCKED PIC X VALUE 'N'.
+
+      *> Same rolling-checksum digest InCollege.cob's HASH-PASSWORD
+      *> uses, so a users.dat row written or read here matches a row
+      *> written or read by InCollege.cob byte for byte.
+       01 WS-HASH-INPUT      PIC X(20).
+       01 WS-HASH-VALUE      PIC 9(10) VALUE 0.
+       01 WS-HASH-TEXT       PIC X(12).
+       01 WS-HASH-CHAR-CODE  PIC 9(5).
 
        PROCEDURE DIVISION.
        MAIN-PARA.
@@ -62,6 +83,14 @@
               CLOSE USER-FILE
            ELSE
               CLOSE USER-FILE
+           END-IF
+
+           OPEN INPUT WAITLIST-FILE
+           IF WS-WAIT-STATUS = "35"
+              OPEN OUTPUT WAITLIST-FILE
+              CLOSE WAITLIST-FILE
+           ELSE
+              CLOSE WAITLIST-FILE
            END-IF.
 
        *>--------------------------------------------------
@@ -82,16 +111,15 @@
            END-READ.
 
        PARSE-USER-RECORD.
-           MOVE 1 TO WS-I
-           PERFORM UNTIL WS-I > 80 OR USER-REC(WS-I:1) = ","
-               ADD 1 TO WS-I
-           END-PERFORM
-           IF WS-I <= 80 AND USER-REC(WS-I:1) = ","
-               ADD 1 TO WS-USER-COUNT
-               MOVE USER-REC(1:WS-I - 1) TO WS-USER-ID(WS-USER-COUNT)
-               COMPUTE WS-J = WS-I + 1
-               MOVE USER-REC(WS-J:12) TO WS-USER-PASS(WS-USER-COUNT)
-           END-IF.
+           ADD 1 TO WS-USER-COUNT
+           MOVE 0 TO WS-USER-FAILS(WS-USER-COUNT)
+           MOVE 'N' TO WS-USER-LOCKED(WS-USER-COUNT)
+           UNSTRING USER-REC DELIMITED BY ","
+               INTO WS-USER-ID(WS-USER-COUNT)
+                    WS-USER-PASS(WS-USER-COUNT)
+                    WS-USER-FAILS(WS-USER-COUNT)
+                    WS-USER-LOCKED(WS-USER-COUNT)
+           END-UNSTRING.
 
        MAIN-MENU.
            MOVE SPACES TO WS-OUTPUT-LINE
@@ -132,15 +160,13 @@
            PERFORM WRITE-OUTPUT
 
            IF WS-USER-COUNT >= WS-MAX-USERS
-               IF WS-USER-COUNT = WS-MAX-USERS
-                   MOVE "All permitted accounts have been created, please come back later"
-                       TO WS-OUTPUT-LINE
-                   PERFORM WRITE-OUTPUT
-                   ADD 1 TO WS-USER-COUNT
-               ELSE
-                   MOVE "Cannot create more accounts at this time." TO WS-OUTPUT-LINE
-                   PERFORM WRITE-OUTPUT
-               END-IF
+               MOVE "All permitted accounts have been created, please come back later"
+                   TO WS-OUTPUT-LINE
+               PERFORM WRITE-OUTPUT
+               PERFORM GET-NEW-USERNAME
+               PERFORM ADD-TO-WAITLIST
+               MOVE "You have been added to the waitlist and will be notified." TO WS-OUTPUT-LINE
+               PERFORM WRITE-OUTPUT
            ELSE
                PERFORM GET-NEW-USERNAME
                PERFORM CHECK-USERNAME-EXISTS
@@ -152,7 +178,11 @@
                       AND WS-VALID-LENGTH = 'Y'
                       ADD 1 TO WS-USER-COUNT
                       MOVE WS-USERNAME TO WS-USER-ID(WS-USER-COUNT)
-                      MOVE WS-PASSWORD(1:12) TO WS-USER-PASS(WS-USER-COUNT)
+                      MOVE WS-PASSWORD TO WS-HASH-INPUT
+                      PERFORM HASH-PASSWORD
+                      MOVE WS-HASH-TEXT TO WS-USER-PASS(WS-USER-COUNT)
+                      MOVE 0 TO WS-USER-FAILS(WS-USER-COUNT)
+                      MOVE 'N' TO WS-USER-LOCKED(WS-USER-COUNT)
                       PERFORM SAVE-USER-TO-FILE
                       MOVE "Account created successfully!" TO WS-OUTPUT-LINE
                       PERFORM WRITE-OUTPUT
@@ -166,9 +196,14 @@
        SAVE-USER-TO-FILE.
            OPEN EXTEND USER-FILE
            IF WS-FILE-STATUS = "00"
-              STRING WS-USERNAME DELIMITED BY SPACE
+              MOVE SPACES TO USER-REC
+              STRING WS-USER-ID(WS-USER-COUNT) DELIMITED BY SPACE
+                     "," DELIMITED BY SIZE
+                     WS-USER-PASS(WS-USER-COUNT) DELIMITED BY SPACE
+                     "," DELIMITED BY SIZE
+                     WS-USER-FAILS(WS-USER-COUNT) DELIMITED BY SIZE
                      "," DELIMITED BY SIZE
-                     WS-PASSWORD(1:12) DELIMITED BY SPACE
+                     WS-USER-LOCKED(WS-USER-COUNT) DELIMITED BY SIZE
                      INTO USER-REC
               END-STRING
               WRITE USER-REC
@@ -178,6 +213,26 @@
               PERFORM WRITE-OUTPUT
            END-IF.
 
+       ADD-TO-WAITLIST.
+           ACCEPT WS-WAIT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-WAIT-TIME FROM TIME
+           OPEN EXTEND WAITLIST-FILE
+           IF WS-WAIT-STATUS = "00"
+              MOVE SPACES TO WAITLIST-REC
+              STRING WS-USERNAME DELIMITED BY SPACE
+                     "," DELIMITED BY SIZE
+                     WS-WAIT-DATE DELIMITED BY SIZE
+                     " " DELIMITED BY SIZE
+                     WS-WAIT-TIME DELIMITED BY SIZE
+                     INTO WAITLIST-REC
+              END-STRING
+              WRITE WAITLIST-REC
+              CLOSE WAITLIST-FILE
+           ELSE
+              MOVE "Error saving waitlist entry" TO WS-OUTPUT-LINE
+              PERFORM WRITE-OUTPUT
+           END-IF.
+
        CHECK-USERNAME-EXISTS.
            MOVE 'N' TO WS-LOGIN-SUCCESS
            PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-USER-COUNT
@@ -224,9 +279,11 @@
 
        VALIDATE-LOGIN.
            MOVE 'N' TO WS-LOGIN-SUCCESS
+           MOVE WS-LOGIN-PASSWORD TO WS-HASH-INPUT
+           PERFORM HASH-PASSWORD
            PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-USER-COUNT
                IF WS-LOGIN-USERNAME = WS-USER-ID(WS-J)
-                   IF WS-LOGIN-PASSWORD(1:12) = WS-USER-PASS(WS-J)
+                   IF WS-HASH-TEXT = WS-USER-PASS(WS-J)
                        MOVE 'Y' TO WS-LOGIN-SUCCESS
                        EXIT PERFORM
                    END-IF
@@ -312,4 +369,16 @@
 
        WRITE-OUTPUT.
            DISPLAY WS-OUTPUT-LINE.
+
+       HASH-PASSWORD.
+           MOVE 0 TO WS-HASH-VALUE
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > FUNCTION LENGTH(WS-HASH-INPUT)
+               IF WS-HASH-INPUT(WS-I:1) NOT = SPACE
+                   MOVE FUNCTION ORD(WS-HASH-INPUT(WS-I:1)) TO WS-HASH-CHAR-CODE
+                   COMPUTE WS-HASH-VALUE =
+                       FUNCTION MOD((WS-HASH-VALUE * 31) + WS-HASH-CHAR-CODE, 9999999999)
+               END-IF
+           END-PERFORM
+           MOVE WS-HASH-VALUE TO WS-HASH-TEXT.
            
