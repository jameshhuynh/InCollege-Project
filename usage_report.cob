@@ -0,0 +1,310 @@
+       >>SOURCE FORMAT FREE
+       *> Nightly batch job -- summarizes activity across users.dat,
+       *> profiles.dat and requests.dat into a plain-text usage report.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. USAGE-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-FILE ASSIGN TO "users.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-USER-STATUS.
+
+           SELECT PROFILE-FILE ASSIGN TO "profiles.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PROF-STATUS.
+
+           SELECT REQUESTS-FILE ASSIGN TO "requests.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REQ-STATUS.
+
+           SELECT CONNECTIONS-FILE ASSIGN TO "connections.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONN-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "usage-report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  USER-FILE.
+       01  USER-REC       PIC X(80).
+
+       FD  PROFILE-FILE.
+       01  PROFILE-REC.
+           05 PF-USERNAME           PIC X(20).
+           05 PF-FIRST-NAME         PIC X(30).
+           05 PF-LAST-NAME          PIC X(30).
+           05 PF-UNIVERSITY         PIC X(50).
+           05 PF-MAJOR              PIC X(40).
+           05 PF-GRAD-YEAR          PIC 9(4).
+           05 PF-ABOUT-ME           PIC X(200).
+           05 PF-ACTIVE-FLAG        PIC X.
+           05 PF-EXP-COUNT          PIC 9.
+           05 PF-EXP OCCURS 3 TIMES.
+              10 PF-EXP-TITLE       PIC X(30).
+              10 PF-EXP-COMPANY     PIC X(30).
+              10 PF-EXP-DATES       PIC X(20).
+              10 PF-EXP-DESC        PIC X(100).
+           05 PF-EDU-COUNT          PIC 9.
+           05 PF-EDU OCCURS 3 TIMES.
+              10 PF-EDU-DEGREE      PIC X(30).
+              10 PF-EDU-UNIV        PIC X(50).
+              10 PF-EDU-YEARS       PIC X(20).
+           05 PF-SKILL-STATUS OCCURS 5 TIMES PIC X.
+
+       FD  REQUESTS-FILE.
+       01  REQ-REC        PIC X(50).
+
+       FD  CONNECTIONS-FILE.
+       01  CONN-REC       PIC X(50).
+
+       FD  REPORT-FILE.
+       01  RPT-REC        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-USER-STATUS     PIC XX VALUE SPACES.
+       01  WS-PROF-STATUS     PIC XX VALUE SPACES.
+       01  WS-REQ-STATUS      PIC XX VALUE SPACES.
+       01  WS-CONN-STATUS     PIC XX VALUE SPACES.
+       01  WS-RPT-STATUS      PIC XX VALUE SPACES.
+
+       01  WS-USER-TOTAL      PIC 9(5) VALUE 0.
+       01  WS-USER-LOCKED-CNT PIC 9(5) VALUE 0.
+       01  WS-PROFILE-TOTAL   PIC 9(5) VALUE 0.
+       01  WS-PROFILE-ACTIVE  PIC 9(5) VALUE 0.
+       01  WS-PROFILE-INACTIVE PIC 9(5) VALUE 0.
+       01  WS-PROFILE-COMPLETE PIC 9(5) VALUE 0.
+       01  WS-PROFILE-BLANK   PIC 9(5) VALUE 0.
+       01  WS-REQUEST-TOTAL   PIC 9(5) VALUE 0.
+       01  WS-CONNECTION-TOTAL PIC 9(5) VALUE 0.
+
+       01  WS-UNSTR-USERNAME  PIC X(20).
+       01  WS-UNSTR-PASS      PIC X(12).
+       01  WS-UNSTR-FAILS     PIC 9.
+       01  WS-UNSTR-LOCKED    PIC X.
+
+       01  WS-REPORT-DATE     PIC X(8).
+       01  WS-REPORT-TIME     PIC X(8).
+       01  WS-COUNT-DISPLAY   PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM OPEN-REPORT-FILE
+           PERFORM SUMMARIZE-USERS
+           PERFORM SUMMARIZE-PROFILES
+           PERFORM SUMMARIZE-REQUESTS
+           PERFORM SUMMARIZE-CONNECTIONS
+           PERFORM WRITE-REPORT-BODY
+           CLOSE REPORT-FILE
+           STOP RUN.
+
+       OPEN-REPORT-FILE.
+           ACCEPT WS-REPORT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-REPORT-TIME FROM TIME
+           OPEN OUTPUT REPORT-FILE.
+
+       *>--------------------------------------------------
+       *> users.dat -- one comma-delimited record per account:
+       *> username,password-hash,fail-count,locked-flag
+       *>--------------------------------------------------
+       SUMMARIZE-USERS.
+           OPEN INPUT USER-FILE
+           IF WS-USER-STATUS = "00"
+              PERFORM READ-USER-RECORD
+              PERFORM UNTIL WS-USER-STATUS NOT = "00"
+                  ADD 1 TO WS-USER-TOTAL
+                  MOVE 'N' TO WS-UNSTR-LOCKED
+                  UNSTRING USER-REC DELIMITED BY ","
+                      INTO WS-UNSTR-USERNAME
+                           WS-UNSTR-PASS
+                           WS-UNSTR-FAILS
+                           WS-UNSTR-LOCKED
+                  END-UNSTRING
+                  IF WS-UNSTR-LOCKED = 'Y'
+                     ADD 1 TO WS-USER-LOCKED-CNT
+                  END-IF
+                  PERFORM READ-USER-RECORD
+              END-PERFORM
+              CLOSE USER-FILE
+           END-IF.
+
+       READ-USER-RECORD.
+           READ USER-FILE
+               AT END
+                   MOVE "EOF" TO WS-USER-STATUS
+               NOT AT END
+                   MOVE "00" TO WS-USER-STATUS
+           END-READ.
+
+       *>--------------------------------------------------
+       *> A profile counts as "completed" once the core fields a
+       *> visitor would actually want to see are filled in; anything
+       *> still missing one of those is "blank" for reporting purposes,
+       *> independent of whether the account is active or deactivated.
+       *>--------------------------------------------------
+       SUMMARIZE-PROFILES.
+           OPEN INPUT PROFILE-FILE
+           IF WS-PROF-STATUS = "00"
+              PERFORM READ-PROFILE-RECORD
+              PERFORM UNTIL WS-PROF-STATUS NOT = "00"
+                  ADD 1 TO WS-PROFILE-TOTAL
+                  IF PF-ACTIVE-FLAG = 'Y'
+                     ADD 1 TO WS-PROFILE-ACTIVE
+                  ELSE
+                     ADD 1 TO WS-PROFILE-INACTIVE
+                  END-IF
+                  IF PF-FIRST-NAME NOT = SPACES
+                     AND PF-LAST-NAME NOT = SPACES
+                     AND PF-UNIVERSITY NOT = SPACES
+                     AND PF-MAJOR NOT = SPACES
+                     ADD 1 TO WS-PROFILE-COMPLETE
+                  ELSE
+                     ADD 1 TO WS-PROFILE-BLANK
+                  END-IF
+                  PERFORM READ-PROFILE-RECORD
+              END-PERFORM
+              CLOSE PROFILE-FILE
+           END-IF.
+
+       READ-PROFILE-RECORD.
+           READ PROFILE-FILE
+               AT END
+                   MOVE "EOF" TO WS-PROF-STATUS
+               NOT AT END
+                   MOVE "00" TO WS-PROF-STATUS
+           END-READ.
+
+       *>--------------------------------------------------
+       SUMMARIZE-REQUESTS.
+           OPEN INPUT REQUESTS-FILE
+           IF WS-REQ-STATUS = "00"
+              PERFORM READ-REQUEST-RECORD
+              PERFORM UNTIL WS-REQ-STATUS NOT = "00"
+                  ADD 1 TO WS-REQUEST-TOTAL
+                  PERFORM READ-REQUEST-RECORD
+              END-PERFORM
+              CLOSE REQUESTS-FILE
+           END-IF.
+
+       READ-REQUEST-RECORD.
+           READ REQUESTS-FILE
+               AT END
+                   MOVE "EOF" TO WS-REQ-STATUS
+               NOT AT END
+                   MOVE "00" TO WS-REQ-STATUS
+           END-READ.
+
+       *>--------------------------------------------------
+       *> connections.dat holds one row per accepted connection request
+       *> (requests.dat itself only ever holds the still-pending ones,
+       *> since accepting or declining a request removes it there).
+       *>--------------------------------------------------
+       SUMMARIZE-CONNECTIONS.
+           OPEN INPUT CONNECTIONS-FILE
+           IF WS-CONN-STATUS = "00"
+              PERFORM READ-CONNECTION-RECORD
+              PERFORM UNTIL WS-CONN-STATUS NOT = "00"
+                  ADD 1 TO WS-CONNECTION-TOTAL
+                  PERFORM READ-CONNECTION-RECORD
+              END-PERFORM
+              CLOSE CONNECTIONS-FILE
+           END-IF.
+
+       READ-CONNECTION-RECORD.
+           READ CONNECTIONS-FILE
+               AT END
+                   MOVE "EOF" TO WS-CONN-STATUS
+               NOT AT END
+                   MOVE "00" TO WS-CONN-STATUS
+           END-READ.
+
+       *>--------------------------------------------------
+       WRITE-REPORT-BODY.
+           MOVE SPACES TO RPT-REC
+           STRING "InCollege Usage Report -- " DELIMITED BY SIZE
+                  WS-REPORT-DATE DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-REPORT-TIME DELIMITED BY SIZE
+                  INTO RPT-REC
+           END-STRING
+           WRITE RPT-REC
+
+           MOVE "----------------------------------------" TO RPT-REC
+           WRITE RPT-REC
+
+           MOVE WS-USER-TOTAL TO WS-COUNT-DISPLAY
+           MOVE SPACES TO RPT-REC
+           STRING "Total accounts:          " DELIMITED BY SIZE
+                  WS-COUNT-DISPLAY DELIMITED BY SIZE
+                  INTO RPT-REC
+           END-STRING
+           WRITE RPT-REC
+
+           MOVE WS-USER-LOCKED-CNT TO WS-COUNT-DISPLAY
+           MOVE SPACES TO RPT-REC
+           STRING "Locked accounts:         " DELIMITED BY SIZE
+                  WS-COUNT-DISPLAY DELIMITED BY SIZE
+                  INTO RPT-REC
+           END-STRING
+           WRITE RPT-REC
+
+           MOVE WS-PROFILE-TOTAL TO WS-COUNT-DISPLAY
+           MOVE SPACES TO RPT-REC
+           STRING "Total profiles:          " DELIMITED BY SIZE
+                  WS-COUNT-DISPLAY DELIMITED BY SIZE
+                  INTO RPT-REC
+           END-STRING
+           WRITE RPT-REC
+
+           MOVE WS-PROFILE-ACTIVE TO WS-COUNT-DISPLAY
+           MOVE SPACES TO RPT-REC
+           STRING "Active profiles:         " DELIMITED BY SIZE
+                  WS-COUNT-DISPLAY DELIMITED BY SIZE
+                  INTO RPT-REC
+           END-STRING
+           WRITE RPT-REC
+
+           MOVE WS-PROFILE-INACTIVE TO WS-COUNT-DISPLAY
+           MOVE SPACES TO RPT-REC
+           STRING "Deactivated profiles:    " DELIMITED BY SIZE
+                  WS-COUNT-DISPLAY DELIMITED BY SIZE
+                  INTO RPT-REC
+           END-STRING
+           WRITE RPT-REC
+
+           MOVE WS-PROFILE-COMPLETE TO WS-COUNT-DISPLAY
+           MOVE SPACES TO RPT-REC
+           STRING "Completed profiles:      " DELIMITED BY SIZE
+                  WS-COUNT-DISPLAY DELIMITED BY SIZE
+                  INTO RPT-REC
+           END-STRING
+           WRITE RPT-REC
+
+           MOVE WS-PROFILE-BLANK TO WS-COUNT-DISPLAY
+           MOVE SPACES TO RPT-REC
+           STRING "Blank profiles:          " DELIMITED BY SIZE
+                  WS-COUNT-DISPLAY DELIMITED BY SIZE
+                  INTO RPT-REC
+           END-STRING
+           WRITE RPT-REC
+
+           MOVE WS-REQUEST-TOTAL TO WS-COUNT-DISPLAY
+           MOVE SPACES TO RPT-REC
+           STRING "Pending connection requests: " DELIMITED BY SIZE
+                  WS-COUNT-DISPLAY DELIMITED BY SIZE
+                  INTO RPT-REC
+           END-STRING
+           WRITE RPT-REC
+
+           MOVE WS-CONNECTION-TOTAL TO WS-COUNT-DISPLAY
+           MOVE SPACES TO RPT-REC
+           STRING "Accepted connections:    " DELIMITED BY SIZE
+                  WS-COUNT-DISPLAY DELIMITED BY SIZE
+                  INTO RPT-REC
+           END-STRING
+           WRITE RPT-REC.
+
+       END PROGRAM USAGE-REPORT.
