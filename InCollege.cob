@@ -1,4 +1,4 @@
-
+       >>SOURCE FORMAT FREE
        IDENTIFICATION DIVISION.
        PROGRAM-ID. STUDENT-SYSTEM.
        AUTHOR. STUDENT.
@@ -22,13 +22,69 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-REQ-STATUS.
 
+           SELECT REQUESTS-TEMP-FILE ASSIGN TO "requests.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REQ-TMP-STATUS.
+
+           SELECT PROFILE-TEMP-FILE ASSIGN TO "profiles.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PROF-TMP-STATUS.
+
+           SELECT CONNECTIONS-FILE ASSIGN TO "connections.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONN-STATUS.
+
+           SELECT JOBS-FILE ASSIGN TO "jobs.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOB-STATUS.
+
+           SELECT PROFILE-VIEWS-FILE ASSIGN TO "profileviews.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PVIEW-STATUS.
+
+           SELECT RESUME-FILE ASSIGN TO "resume.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESUME-STATUS.
+
+           SELECT MESSAGES-FILE ASSIGN TO "messages.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MSG-STATUS.
+
+           SELECT UNIVERSITIES-FILE ASSIGN TO "universities.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-UNIV-STATUS.
+
+           SELECT REQUEST-LOG-FILE ASSIGN TO "requestlog.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RLOG-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  USER-FILE.
        01  USER-REC       PIC X(80).
 
        FD  PROFILE-FILE.
-       01  PROFILE-REC    PIC X(900).
+       01  PROFILE-REC.
+           05 PF-USERNAME           PIC X(20).
+           05 PF-FIRST-NAME         PIC X(30).
+           05 PF-LAST-NAME          PIC X(30).
+           05 PF-UNIVERSITY         PIC X(50).
+           05 PF-MAJOR              PIC X(40).
+           05 PF-GRAD-YEAR          PIC 9(4).
+           05 PF-ABOUT-ME           PIC X(200).
+           05 PF-ACTIVE-FLAG        PIC X VALUE 'Y'.
+           05 PF-EXP-COUNT          PIC 9.
+           05 PF-EXP OCCURS 3 TIMES.
+              10 PF-EXP-TITLE       PIC X(30).
+              10 PF-EXP-COMPANY     PIC X(30).
+              10 PF-EXP-DATES       PIC X(20).
+              10 PF-EXP-DESC        PIC X(100).
+           05 PF-EDU-COUNT          PIC 9.
+           05 PF-EDU OCCURS 3 TIMES.
+              10 PF-EDU-DEGREE      PIC X(30).
+              10 PF-EDU-UNIV        PIC X(50).
+              10 PF-EDU-YEARS       PIC X(20).
+           05 PF-SKILL-STATUS OCCURS 5 TIMES PIC X VALUE 'N'.
 
        FD  OUTPUT-FILE.
        01  OUT-REC        PIC X(300).
@@ -36,12 +92,59 @@
        FD  REQUESTS-FILE.
        01  REQ-REC        PIC X(50).
 
+       FD  REQUESTS-TEMP-FILE.
+       01  REQ-TEMP-REC   PIC X(50).
+
+       FD  PROFILE-TEMP-FILE.
+       01  PROFILE-TEMP-REC  PIC X(1222).
+
+       FD  CONNECTIONS-FILE.
+       01  CONN-REC       PIC X(50).
+
+       FD  JOBS-FILE.
+       01  JOB-REC.
+           05 JOB-ID          PIC 9(5).
+           05 JOB-TITLE        PIC X(40).
+           05 JOB-COMPANY      PIC X(30).
+           05 JOB-LOCATION     PIC X(30).
+           05 JOB-DESC         PIC X(150).
+           05 JOB-POSTED-BY    PIC X(20).
+           05 JOB-UNIVERSITY   PIC X(50).
+
+       FD  PROFILE-VIEWS-FILE.
+       01  PVIEW-REC      PIC X(80).
+
+       FD  RESUME-FILE.
+       01  RESUME-REC     PIC X(300).
+
+       FD  MESSAGES-FILE.
+       01  MESSAGE-REC.
+           05 MSG-SENDER       PIC X(20).
+           05 MSG-RECIPIENT    PIC X(20).
+           05 MSG-DATE         PIC X(8).
+           05 MSG-TIME         PIC X(8).
+           05 MSG-BODY         PIC X(200).
+
+       FD  UNIVERSITIES-FILE.
+       01  UNIV-REC       PIC X(50).
+
+       FD  REQUEST-LOG-FILE.
+       01  RLOG-REC.
+           05 RLOG-SENDER      PIC X(20).
+           05 RLOG-DATE        PIC X(8).
+
        WORKING-STORAGE SECTION.
        01  WS-USER-CHOICE     PIC X.
        01  WS-FILE-STATUS     PIC XX VALUE SPACES.
        01  WS-PROF-STATUS     PIC XX VALUE SPACES.
        01  WS-OUT-STATUS      PIC XX VALUE SPACES.
        01  WS-REQ-STATUS      PIC XX VALUE SPACES.
+       01  WS-REQ-TMP-STATUS  PIC XX VALUE SPACES.
+       01  WS-REQUESTS-DAT-NAME PIC X(40) VALUE "requests.dat".
+       01  WS-REQUESTS-TMP-NAME PIC X(40) VALUE "requests.tmp".
+       01  WS-PROF-TMP-STATUS PIC XX VALUE SPACES.
+       01  WS-CONN-STATUS     PIC XX VALUE SPACES.
+       01  WS-JOB-STATUS      PIC XX VALUE SPACES.
        01  WS-INPUT-LINE      PIC X(200).
        01  WS-OUTPUT-LINE     PIC X(300).
 
@@ -49,10 +152,13 @@
        01  WS-PASSWORD        PIC X(20).
 
        01  WS-USER-COUNT      PIC 99 VALUE 0.
-       01  WS-MAX-USERS       PIC 99 VALUE 5.
+       *> Account ceiling -- a single named constant so it can be raised
+       *> (or lowered) without touching the logic that enforces it.
+       01  WS-MAX-USERS       PIC 99 VALUE 50.
 
        01  WS-PASSWORD-FLAGS.
            05 WS-HAS-UPPER    PIC X VALUE 'N'.
+           05 WS-HAS-LOWER    PIC X VALUE 'N'.
            05 WS-HAS-DIGIT    PIC X VALUE 'N'.
            05 WS-HAS-SPECIAL  PIC X VALUE 'N'.
            05 WS-VALID-LENGTH PIC X VALUE 'N'.
@@ -62,38 +168,66 @@
        01  WS-J               PIC 99.
        01  WS-PASSWORD-LENGTH PIC 99.
 
+       *> Password policy -- one configurable rule table shared by
+       *> account creation (CREATE-ACCOUNT) and password reset
+       *> (FORGOT-PASSWORD), both of which go through GET-NEW-PASSWORD.
+       01  WS-PASSWD-POLICY.
+           05 WS-POLICY-MIN-LEN     PIC 99 VALUE 8.
+           05 WS-POLICY-MAX-LEN     PIC 99 VALUE 20.
+           05 WS-POLICY-REQ-UPPER   PIC X VALUE 'Y'.
+           05 WS-POLICY-REQ-LOWER   PIC X VALUE 'Y'.
+           05 WS-POLICY-REQ-DIGIT   PIC X VALUE 'Y'.
+           05 WS-POLICY-REQ-SPECIAL PIC X VALUE 'Y'.
+       01  WS-POLICY-BAD-TABLE.
+           05 FILLER PIC X(12) VALUE "password".
+           05 FILLER PIC X(12) VALUE "12345678".
+           05 FILLER PIC X(12) VALUE "qwerty".
+       01  WS-POLICY-BAD-WORDS REDEFINES WS-POLICY-BAD-TABLE.
+           05 WS-POLICY-BAD-WORD OCCURS 3 TIMES PIC X(12).
+       01  WS-POLICY-OK            PIC X VALUE 'N'.
+       01  WS-POLICY-HAS-BAD-WORD  PIC X VALUE 'N'.
+       01  WS-POLICY-UPPER-PASS    PIC X(20).
+       01  WS-POLICY-UPPER-WORD    PIC X(12).
+       01  WS-POLICY-WORD-LEN      PIC 99.
+       01  WS-POLICY-START         PIC 99.
+
        01  WS-LOGIN-USERNAME  PIC X(20).
        01  WS-LOGIN-PASSWORD  PIC X(20).
        01  WS-LOGIN-SUCCESS   PIC X VALUE 'N'.
+       01  WS-LOGIN-LOCKED    PIC X VALUE 'N'.
+
+       *> Password hashing -- passwords are never stored or compared
+       *> in the clear; HASH-PASSWORD turns WS-HASH-INPUT into a
+       *> 10-digit text digest in WS-HASH-TEXT.
+       01  WS-HASH-INPUT      PIC X(20).
+       01  WS-HASH-VALUE      PIC 9(10) VALUE 0.
+       01  WS-HASH-TEXT       PIC X(12).
+       01  WS-HASH-CHAR-CODE  PIC 9(5).
 
        01  WS-MENU-CHOICE     PIC X.
        01  WS-SKILL-CHOICE    PIC X.
+      *> Scratch choice field for sub-dialogs reached from the
+      *> dashboard (skill status, send-connection prompt, act-on-
+      *> pending-request) -- kept separate from WS-MENU-CHOICE so a
+      *> '6' typed at one of these unrelated prompts can never be
+      *> mistaken by USER-DASHBOARD's own exit test for "Logout".
+       01  WS-SUBMENU-CHOICE  PIC X.
        01  WS-CONTINUE        PIC X VALUE 'Y'.
 
        01  WS-USER-TABLE.
-          05 WS-USER-ENTRY OCCURS 5 TIMES.
-             10 WS-USER-ID   PIC X(20).
-             10 WS-USER-PASS PIC X(12).
-
-       01  WS-PROFILE.
-          05 PF-USERNAME           PIC X(20).
-          05 PF-FIRST-NAME         PIC X(30).
-          05 PF-LAST-NAME          PIC X(30).
-          05 PF-UNIVERSITY         PIC X(50).
-          05 PF-MAJOR              PIC X(40).
-          05 PF-GRAD-YEAR          PIC 9(4).
-          05 PF-ABOUT-ME           PIC X(200).
-          05 PF-EXP-COUNT          PIC 9 VALUE 0.
-          05 PF-EXP OCCURS 3 TIMES.
-             10 PF-EXP-TITLE       PIC X(30).
-             10 PF-EXP-COMPANY     PIC X(30).
-             10 PF-EXP-DATES       PIC X(20).
-             10 PF-EXP-DESC        PIC X(100).
-          05 PF-EDU-COUNT          PIC 9 VALUE 0.
-          05 PF-EDU OCCURS 3 TIMES.
-             10 PF-EDU-DEGREE      PIC X(30).
-             10 PF-EDU-UNIV        PIC X(50).
-             10 PF-EDU-YEARS       PIC X(20).
+          05 WS-USER-ENTRY OCCURS 50 TIMES.
+             10 WS-USER-ID     PIC X(20).
+             10 WS-USER-PASS   PIC X(12).
+             10 WS-USER-FAILS  PIC 9 VALUE 0.
+             10 WS-USER-LOCKED PIC X VALUE 'N'.
+
+       *> Account lockout -- five consecutive bad passwords locks the
+       *> account; the lock and the date/time it happened are written
+       *> to the session log so support staff can see why a user was
+       *> turned away.
+       01  WS-MAX-LOGIN-FAILS PIC 9 VALUE 5.
+       01  WS-LOCK-DATE       PIC X(8).
+       01  WS-LOCK-TIME       PIC X(8).
 
        01  WS-PROF-KEYLINE        PIC X(80).
        01  WS-TEMP-NUMERIC        PIC 9(4).
@@ -106,6 +240,71 @@
        01 WS-NAME-FOUND           PIC X VALUE "N".
        01 EOF-PROFILE             PIC X VALUE 'N'.
 
+       *> Find Someone -- search mode and multi-match results
+       01 WS-SEARCH-MODE          PIC X.
+       01 WS-SEARCH-TERM          PIC X(50).
+       01 WS-MATCH-COUNT          PIC 99 VALUE 0.
+       01 WS-MATCH-TABLE.
+          05 WS-MATCH-ENTRY OCCURS 50 TIMES PIC X(20).
+       01 WS-MATCH-CHOICE         PIC 99.
+       01 WS-GRAD-YEAR-FROM       PIC 9(4).
+       01 WS-GRAD-YEAR-TO         PIC 9(4).
+       01 WS-VIEW-TARGET-USERNAME PIC X(20).
+
+      *> Forgot-password identity verification (second factor beyond
+      *> just knowing the username)
+       01 WS-RECOVERY-UNIVERSITY  PIC X(50).
+       01 WS-RECOVERY-PROF-FOUND  PIC X VALUE 'N'.
+       01 WS-RECOVERY-VERIFIED    PIC X VALUE 'N'.
+       01 WS-FORGOT-USER-IDX      PIC 99.
+
+      *> Holds a profile someone is only browsing (Find Someone results).
+      *> Kept separate from PROFILE-REC so browsing never clobbers the
+      *> logged-in user's own profile, which many dashboard paragraphs
+      *> rely on PROFILE-REC/PF-USERNAME to still hold.
+       01 WS-VIEWED-PROFILE.
+          05 WV-USERNAME          PIC X(20).
+          05 WV-FIRST-NAME        PIC X(30).
+          05 WV-LAST-NAME         PIC X(30).
+          05 WV-UNIVERSITY        PIC X(50).
+          05 WV-MAJOR             PIC X(40).
+          05 WV-GRAD-YEAR         PIC 9(4).
+          05 WV-ABOUT-ME          PIC X(200).
+          05 WV-ACTIVE-FLAG       PIC X VALUE 'Y'.
+          05 WV-EXP-COUNT         PIC 9.
+          05 WV-EXP OCCURS 3 TIMES.
+             10 WV-EXP-TITLE      PIC X(30).
+             10 WV-EXP-COMPANY    PIC X(30).
+             10 WV-EXP-DATES      PIC X(20).
+             10 WV-EXP-DESC       PIC X(100).
+          05 WV-EDU-COUNT         PIC 9.
+          05 WV-EDU OCCURS 3 TIMES.
+             10 WV-EDU-DEGREE     PIC X(30).
+             10 WV-EDU-UNIV       PIC X(50).
+             10 WV-EDU-YEARS      PIC X(20).
+
+       *> Profile file rewrite/lookup support
+       01 WS-SAVE-KEY             PIC X(20).
+       01 WS-SAVE-PROFILE-REC     PIC X(1222).
+       01 WS-PTMP-EOF             PIC X VALUE 'N'.
+       01 WS-PROFILE-FOUND        PIC X VALUE 'N'.
+
+       *> Self-service account deactivation
+       01 WS-ACCOUNT-ACTIVE       PIC X VALUE 'Y'.
+       01 WS-LOGIN-DEACTIVATED    PIC X VALUE 'N'.
+       01 WS-CONFIRM-CHOICE       PIC X.
+       01 WS-PROFILE-DAT-NAME     PIC X(40) VALUE "profiles.dat".
+       01 WS-PROFILE-TMP-NAME     PIC X(40) VALUE "profiles.tmp".
+       01 WS-ADD-MORE             PIC X VALUE 'N'.
+
+       *> Field-length validation feedback for profile entry -- the
+       *> operator types into this wide staging field first so an
+       *> over-length entry can be flagged before it is moved (and
+       *> silently truncated) into the narrower PF- field.
+       01 WS-FIELD-INPUT          PIC X(300).
+       01 WS-FIELD-MAXLEN         PIC 999.
+       01 WS-FIELD-ACTUAL-LEN     PIC 999.
+
        *> Connection requests variables
        01 WS-SENDER-USERNAME      PIC X(20).
        01 WS-RECIP-USERNAME       PIC X(20).
@@ -119,16 +318,114 @@
        01 EOF-REQUESTS            PIC X VALUE 'N'.
        01 WS-REQUEST-EXISTS       PIC X VALUE 'N'.
 
+       *> Accepted connections ("My Network")
+       01 WS-CONNECTIONS-COUNT    PIC 999 VALUE 0.
+       01 WS-CONNECTIONS-TABLE.
+          05 WS-CONNECTION-ENTRY OCCURS 200 TIMES.
+             10 WS-CONN-USER-A    PIC X(20).
+             10 WS-CONN-USER-B    PIC X(20).
+       01 EOF-CONNECTIONS         PIC X VALUE 'N'.
+
+       *> Job and internship postings
+       01 WS-JOBS-COUNT           PIC 999 VALUE 0.
+       01 WS-NEXT-JOB-ID          PIC 9(5) VALUE 0.
+       01 WS-JOB-TABLE.
+          05 WS-JOB-ENTRY OCCURS 50 TIMES.
+             10 WS-JOB-ID-T       PIC 9(5).
+             10 WS-JOB-TITLE-T    PIC X(40).
+             10 WS-JOB-COMPANY-T  PIC X(30).
+             10 WS-JOB-LOCATION-T PIC X(30).
+             10 WS-JOB-DESC-T     PIC X(150).
+             10 WS-JOB-POSTED-BY-T PIC X(20).
+             10 WS-JOB-UNIV-T     PIC X(50).
+       01 EOF-JOBS                PIC X VALUE 'N'.
+       01 WS-JOB-MENU-CHOICE      PIC X.
+       01 WS-JOB-VIEW-CHOICE      PIC 99.
+       01 WS-JOB-SEARCH-UNIV      PIC X(50).
+       01 WS-JOB-MATCH-COUNT      PIC 99 VALUE 0.
+
+       *> Who's-viewed-my-profile tracking
+       01 WS-PVIEW-STATUS         PIC XX VALUE SPACES.
+       01 WS-VIEW-DATE            PIC X(8).
+       01 WS-VIEW-TIME            PIC X(8).
+       01 WS-VIEWER-COUNT         PIC 999 VALUE 0.
+       01 WS-VIEWER-TABLE.
+          05 WS-VIEWER-ENTRY OCCURS 100 TIMES.
+             10 WS-VIEWER-NAME    PIC X(20).
+             10 WS-VIEWER-DATE    PIC X(8).
+             10 WS-VIEWER-TIME    PIC X(8).
+
+       *> Resume export
+       01 WS-RESUME-STATUS        PIC XX VALUE SPACES.
+
+       *> Direct messaging between connected users
+       01 WS-MSG-STATUS           PIC XX VALUE SPACES.
+       01 WS-MSG-RECIPIENT        PIC X(20).
+       01 WS-MSG-BODY             PIC X(200).
+       01 WS-MSG-DATE             PIC X(8).
+       01 WS-MSG-TIME             PIC X(8).
+       01 WS-MSG-COUNT            PIC 999 VALUE 0.
+       01 WS-IS-CONNECTED         PIC X VALUE 'N'.
+
+       *> Connection-request rate limiting -- a log of every request
+       *> sent, so a sender's daily count survives across runs even
+       *> though pending requests themselves are only rewritten at
+       *> clean shutdown (SAVE-REQUESTS).
+       01 WS-RLOG-STATUS          PIC XX VALUE SPACES.
+       01 WS-DAILY-REQUEST-CAP    PIC 99 VALUE 10.
+       01 WS-RLOG-TODAY           PIC X(8).
+       01 WS-RLOG-COUNT           PIC 99 VALUE 0.
+
+       *> University reference directory -- used to validate
+       *> PF-UNIVERSITY entries and offer a "did you mean" suggestion
+       *> when the typed name is a partial/imprecise match.
+       01 WS-UNIV-STATUS          PIC XX VALUE SPACES.
+       01 WS-UNIV-COUNT           PIC 99 VALUE 0.
+       01 WS-UNIV-TABLE.
+          05 WS-UNIV-ENTRY OCCURS 99 TIMES PIC X(50).
+       01 WS-UNIV-UPPER-INPUT     PIC X(50).
+       01 WS-UNIV-UPPER-NAME      PIC X(50).
+       01 WS-UNIV-EXACT-MATCH     PIC X VALUE 'N'.
+       01 WS-UNIV-SUGGESTION      PIC X(50) VALUE SPACES.
+       01 WS-UNIV-INPUT-LEN       PIC 99.
+       01 WS-UNIV-NAME-LEN        PIC 99.
+       01 WS-UNIV-START           PIC 99.
+       01 WS-UNIV-CONFIRM         PIC X.
+
+       *> Pending-request accept/decline bookkeeping
+       01 WS-PENDING-INDEX-TABLE.
+          05 WS-PENDING-INDEX OCCURS 100 TIMES PIC 99.
+       01 WS-PENDING-COUNT        PIC 99 VALUE 0.
+       01 WS-REQ-CHOICE           PIC 99.
+       01 WS-TARGET-IDX           PIC 99.
+
+       *> Learn a New Skill catalog
+       01 WS-SKILL-NAME-TABLE.
+          05 FILLER PIC X(30) VALUE "Python Programming".
+          05 FILLER PIC X(30) VALUE "Data Analysis with Excel".
+          05 FILLER PIC X(30) VALUE "Digital Marketing".
+          05 FILLER PIC X(30) VALUE "Graphic Design (Photoshop)".
+          05 FILLER PIC X(30) VALUE "Public Speaking".
+       01 WS-SKILL-NAMES REDEFINES WS-SKILL-NAME-TABLE.
+          05 WS-SKILL-NAME OCCURS 5 TIMES PIC X(30).
+       01 WS-SKILL-INDEX           PIC 9.
+       01 WS-SKILL-DISPLAY-NUM     PIC 9.
+       01 WS-SKILL-STATUS-TEXT     PIC X(15).
+
        PROCEDURE DIVISION.
 
        MAIN-PARA.
            PERFORM ENSURE-FILES
            PERFORM LOAD-USERS
            PERFORM LOAD-REQUESTS
-           OPEN OUTPUT OUTPUT-FILE
+           PERFORM LOAD-CONNECTIONS
+           PERFORM LOAD-JOBS
+           PERFORM LOAD-UNIVERSITIES
+           OPEN EXTEND OUTPUT-FILE
            PERFORM MAIN-MENU UNTIL WS-CONTINUE = 'N'
            CLOSE OUTPUT-FILE
            PERFORM SAVE-REQUESTS
+           PERFORM SAVE-CONNECTIONS
            STOP RUN.
 
        ENSURE-FILES.
@@ -154,8 +451,149 @@
               CLOSE REQUESTS-FILE
            ELSE
               CLOSE REQUESTS-FILE
+           END-IF
+
+           OPEN INPUT CONNECTIONS-FILE
+           IF WS-CONN-STATUS = "35"
+              OPEN OUTPUT CONNECTIONS-FILE
+              CLOSE CONNECTIONS-FILE
+           ELSE
+              CLOSE CONNECTIONS-FILE
+           END-IF
+
+           OPEN INPUT JOBS-FILE
+           IF WS-JOB-STATUS = "35"
+              OPEN OUTPUT JOBS-FILE
+              CLOSE JOBS-FILE
+           ELSE
+              CLOSE JOBS-FILE
+           END-IF
+
+           OPEN INPUT OUTPUT-FILE
+           IF WS-OUT-STATUS = "35"
+              OPEN OUTPUT OUTPUT-FILE
+              CLOSE OUTPUT-FILE
+           ELSE
+              CLOSE OUTPUT-FILE
+           END-IF
+
+           OPEN INPUT PROFILE-VIEWS-FILE
+           IF WS-PVIEW-STATUS = "35"
+              OPEN OUTPUT PROFILE-VIEWS-FILE
+              CLOSE PROFILE-VIEWS-FILE
+           ELSE
+              CLOSE PROFILE-VIEWS-FILE
+           END-IF
+
+           OPEN INPUT MESSAGES-FILE
+           IF WS-MSG-STATUS = "35"
+              OPEN OUTPUT MESSAGES-FILE
+              CLOSE MESSAGES-FILE
+           ELSE
+              CLOSE MESSAGES-FILE
+           END-IF
+
+           OPEN INPUT REQUEST-LOG-FILE
+           IF WS-RLOG-STATUS = "35"
+              OPEN OUTPUT REQUEST-LOG-FILE
+              CLOSE REQUEST-LOG-FILE
+           ELSE
+              CLOSE REQUEST-LOG-FILE
+           END-IF
+
+           OPEN INPUT UNIVERSITIES-FILE
+           IF WS-UNIV-STATUS = "35"
+              PERFORM SEED-UNIVERSITIES
+           ELSE
+              CLOSE UNIVERSITIES-FILE
            END-IF.
 
+       *>--------------------------------------------------
+       *> universities.dat ships with a starter directory the first
+       *> time the program runs, since a reference list with nothing
+       *> in it would never produce a "did you mean" suggestion.
+       *>--------------------------------------------------
+       SEED-UNIVERSITIES.
+           OPEN OUTPUT UNIVERSITIES-FILE
+           WRITE UNIV-REC FROM "Arizona State University"
+           WRITE UNIV-REC FROM "Boston University"
+           WRITE UNIV-REC FROM "Carnegie Mellon University"
+           WRITE UNIV-REC FROM "Cornell University"
+           WRITE UNIV-REC FROM "Duke University"
+           WRITE UNIV-REC FROM "Georgia Institute of Technology"
+           WRITE UNIV-REC FROM "Harvard University"
+           WRITE UNIV-REC FROM "Massachusetts Institute of Technology"
+           WRITE UNIV-REC FROM "New York University"
+           WRITE UNIV-REC FROM "Ohio State University"
+           WRITE UNIV-REC FROM "Princeton University"
+           WRITE UNIV-REC FROM "Purdue University"
+           WRITE UNIV-REC FROM "Stanford University"
+           WRITE UNIV-REC FROM "Texas A&M University"
+           WRITE UNIV-REC FROM "University of California Berkeley"
+           WRITE UNIV-REC FROM "University of Michigan"
+           WRITE UNIV-REC FROM "University of Texas at Austin"
+           WRITE UNIV-REC FROM "University of Washington"
+           WRITE UNIV-REC FROM "Yale University"
+           CLOSE UNIVERSITIES-FILE.
+
+       LOAD-UNIVERSITIES.
+           MOVE 0 TO WS-UNIV-COUNT
+           OPEN INPUT UNIVERSITIES-FILE
+           IF WS-UNIV-STATUS = "00"
+              PERFORM READ-UNIVERSITY-RECORD
+              PERFORM UNTIL WS-UNIV-STATUS NOT = "00" OR WS-UNIV-COUNT >= 99
+                  ADD 1 TO WS-UNIV-COUNT
+                  MOVE UNIV-REC TO WS-UNIV-ENTRY(WS-UNIV-COUNT)
+                  PERFORM READ-UNIVERSITY-RECORD
+              END-PERFORM
+              CLOSE UNIVERSITIES-FILE
+           END-IF.
+
+       READ-UNIVERSITY-RECORD.
+           READ UNIVERSITIES-FILE
+               AT END
+                   MOVE "EOF" TO WS-UNIV-STATUS
+               NOT AT END
+                   MOVE "00" TO WS-UNIV-STATUS
+           END-READ.
+
+       *>--------------------------------------------------
+       *> Looks WS-FIELD-INPUT up against the university directory.
+       *> Sets WS-UNIV-EXACT-MATCH when it is already an exact
+       *> (case-insensitive) match, and WS-UNIV-SUGGESTION to the
+       *> first directory entry that contains the typed text as a
+       *> substring, so an abbreviated or partial entry still finds
+       *> its likely full name.
+       *>--------------------------------------------------
+       CHECK-UNIVERSITY-SUGGESTION.
+           MOVE 'N' TO WS-UNIV-EXACT-MATCH
+           MOVE SPACES TO WS-UNIV-SUGGESTION
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-FIELD-INPUT))
+               TO WS-UNIV-UPPER-INPUT
+           COMPUTE WS-UNIV-INPUT-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-FIELD-INPUT))
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-UNIV-COUNT
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-UNIV-ENTRY(WS-I)))
+                   TO WS-UNIV-UPPER-NAME
+               IF WS-UNIV-UPPER-NAME = WS-UNIV-UPPER-INPUT
+                  MOVE 'Y' TO WS-UNIV-EXACT-MATCH
+               ELSE
+                  IF WS-UNIV-SUGGESTION = SPACES AND WS-UNIV-INPUT-LEN > 0
+                     COMPUTE WS-UNIV-NAME-LEN =
+                         FUNCTION LENGTH(FUNCTION TRIM(WS-UNIV-ENTRY(WS-I)))
+                     PERFORM VARYING WS-UNIV-START FROM 1 BY 1
+                             UNTIL WS-UNIV-START > (51 - WS-UNIV-INPUT-LEN)
+                         IF WS-UNIV-START + WS-UNIV-INPUT-LEN - 1 <= WS-UNIV-NAME-LEN
+                            AND WS-UNIV-UPPER-NAME
+                                (WS-UNIV-START:WS-UNIV-INPUT-LEN) =
+                                WS-UNIV-UPPER-INPUT(1:WS-UNIV-INPUT-LEN)
+                            MOVE WS-UNIV-ENTRY(WS-I) TO WS-UNIV-SUGGESTION
+                         END-IF
+                     END-PERFORM
+                  END-IF
+               END-IF
+           END-PERFORM.
+
        LOAD-USERS.
            MOVE 0 TO WS-USER-COUNT
            OPEN INPUT USER-FILE
@@ -180,6 +618,101 @@
               CLOSE REQUESTS-FILE
            END-IF.
 
+       LOAD-CONNECTIONS.
+           MOVE 0 TO WS-CONNECTIONS-COUNT
+           OPEN INPUT CONNECTIONS-FILE
+           IF WS-CONN-STATUS = "00"
+              PERFORM READ-CONNECTION-RECORD
+              PERFORM UNTIL WS-CONN-STATUS NOT = "00"
+                  OR WS-CONNECTIONS-COUNT >= 200
+                  PERFORM PARSE-CONNECTION-REC
+                  PERFORM READ-CONNECTION-RECORD
+              END-PERFORM
+              CLOSE CONNECTIONS-FILE
+           END-IF.
+
+       LOAD-JOBS.
+           MOVE 0 TO WS-JOBS-COUNT
+           MOVE 0 TO WS-NEXT-JOB-ID
+           OPEN INPUT JOBS-FILE
+           IF WS-JOB-STATUS = "00"
+              PERFORM READ-JOB-RECORD
+              PERFORM UNTIL WS-JOB-STATUS NOT = "00" OR WS-JOBS-COUNT >= 50
+                  PERFORM PARSE-JOB-REC
+                  PERFORM READ-JOB-RECORD
+              END-PERFORM
+              CLOSE JOBS-FILE
+           END-IF.
+
+       READ-JOB-RECORD.
+           READ JOBS-FILE INTO JOB-REC
+           AT END
+               MOVE "EOF" TO WS-JOB-STATUS
+           NOT AT END
+               MOVE "00" TO WS-JOB-STATUS
+           END-READ.
+
+       PARSE-JOB-REC.
+           ADD 1 TO WS-JOBS-COUNT
+           MOVE JOB-ID       TO WS-JOB-ID-T(WS-JOBS-COUNT)
+           MOVE JOB-TITLE     TO WS-JOB-TITLE-T(WS-JOBS-COUNT)
+           MOVE JOB-COMPANY   TO WS-JOB-COMPANY-T(WS-JOBS-COUNT)
+           MOVE JOB-LOCATION  TO WS-JOB-LOCATION-T(WS-JOBS-COUNT)
+           MOVE JOB-DESC      TO WS-JOB-DESC-T(WS-JOBS-COUNT)
+           MOVE JOB-POSTED-BY TO WS-JOB-POSTED-BY-T(WS-JOBS-COUNT)
+           MOVE JOB-UNIVERSITY TO WS-JOB-UNIV-T(WS-JOBS-COUNT)
+           IF JOB-ID > WS-NEXT-JOB-ID
+               MOVE JOB-ID TO WS-NEXT-JOB-ID
+           END-IF.
+
+       SAVE-JOB-TO-FILE.
+           OPEN EXTEND JOBS-FILE
+           IF WS-JOB-STATUS = "00"
+              MOVE WS-JOB-ID-T(WS-JOBS-COUNT) TO JOB-ID
+              MOVE WS-JOB-TITLE-T(WS-JOBS-COUNT) TO JOB-TITLE
+              MOVE WS-JOB-COMPANY-T(WS-JOBS-COUNT) TO JOB-COMPANY
+              MOVE WS-JOB-LOCATION-T(WS-JOBS-COUNT) TO JOB-LOCATION
+              MOVE WS-JOB-DESC-T(WS-JOBS-COUNT) TO JOB-DESC
+              MOVE WS-JOB-POSTED-BY-T(WS-JOBS-COUNT) TO JOB-POSTED-BY
+              MOVE WS-JOB-UNIV-T(WS-JOBS-COUNT) TO JOB-UNIVERSITY
+              WRITE JOB-REC
+              CLOSE JOBS-FILE
+           END-IF.
+
+       READ-CONNECTION-RECORD.
+           READ CONNECTIONS-FILE INTO CONN-REC
+           AT END
+               MOVE "EOF" TO WS-CONN-STATUS
+           NOT AT END
+               MOVE "00" TO WS-CONN-STATUS
+           END-READ.
+
+       PARSE-CONNECTION-REC.
+           UNSTRING CONN-REC DELIMITED BY ","
+               INTO WS-CONN-USER-A(WS-CONNECTIONS-COUNT + 1)
+                    WS-CONN-USER-B(WS-CONNECTIONS-COUNT + 1)
+           END-UNSTRING
+           ADD 1 TO WS-CONNECTIONS-COUNT.
+
+       SAVE-CONNECTIONS.
+           OPEN OUTPUT CONNECTIONS-FILE
+           IF WS-CONN-STATUS = "00"
+              PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-CONNECTIONS-COUNT
+                  MOVE SPACES TO CONN-REC
+                  STRING WS-CONN-USER-A(WS-I) DELIMITED BY SIZE "," DELIMITED BY SIZE
+                         WS-CONN-USER-B(WS-I) DELIMITED BY SIZE INTO CONN-REC
+                  END-STRING
+                  WRITE CONN-REC
+              END-PERFORM
+              CLOSE CONNECTIONS-FILE
+           END-IF.
+
+       ADD-CONNECTION.
+           ADD 1 TO WS-CONNECTIONS-COUNT
+           MOVE WS-SENDER-USERNAME TO WS-CONN-USER-A(WS-CONNECTIONS-COUNT)
+           MOVE WS-RECIP-USERNAME TO WS-CONN-USER-B(WS-CONNECTIONS-COUNT)
+           PERFORM SAVE-CONNECTIONS.
+
        READ-USER-RECORD.
            READ USER-FILE INTO USER-REC
            AT END
@@ -197,16 +730,15 @@
            END-READ.
 
        PARSE-USER-RECORD.
-           MOVE 1 TO WS-I
-           PERFORM UNTIL WS-I > 80 OR USER-REC(WS-I:1) = ","
-               ADD 1 TO WS-I
-           END-PERFORM
-           IF WS-I <= 80 AND USER-REC(WS-I:1) = ","
-               ADD 1 TO WS-USER-COUNT
-               MOVE USER-REC(1:WS-I - 1) TO WS-USER-ID(WS-USER-COUNT)
-               COMPUTE WS-J = WS-I + 1
-               MOVE USER-REC(WS-J:12) TO WS-USER-PASS(WS-USER-COUNT)
-           END-IF.
+           ADD 1 TO WS-USER-COUNT
+           MOVE 0 TO WS-USER-FAILS(WS-USER-COUNT)
+           MOVE 'N' TO WS-USER-LOCKED(WS-USER-COUNT)
+           UNSTRING USER-REC DELIMITED BY ","
+               INTO WS-USER-ID(WS-USER-COUNT)
+                    WS-USER-PASS(WS-USER-COUNT)
+                    WS-USER-FAILS(WS-USER-COUNT)
+                    WS-USER-LOCKED(WS-USER-COUNT)
+           END-UNSTRING.
 
        PARSE-REQUEST-REC.
            UNSTRING REQ-REC DELIMITED BY ","
@@ -226,9 +758,11 @@
            PERFORM WRITE-OUTPUT-AND-DISPLAY
            MOVE "2. Login to Existing Account" TO WS-DISPLAY-MESSAGE
            PERFORM WRITE-OUTPUT-AND-DISPLAY
-           MOVE "3. Exit" TO WS-DISPLAY-MESSAGE
+           MOVE "3. Forgot Password" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           MOVE "4. Exit" TO WS-DISPLAY-MESSAGE
            PERFORM WRITE-OUTPUT-AND-DISPLAY
-           DISPLAY "Enter your choice (1-3): " WITH NO ADVANCING
+           DISPLAY "Enter your choice (1-4): " WITH NO ADVANCING
            ACCEPT WS-MENU-CHOICE
 
            EVALUATE WS-MENU-CHOICE
@@ -237,11 +771,13 @@
                WHEN '2'
                    PERFORM LOGIN-USER
                WHEN '3'
+                   PERFORM FORGOT-PASSWORD
+               WHEN '4'
                    MOVE 'N' TO WS-CONTINUE
                    MOVE "Goodbye!" TO WS-DISPLAY-MESSAGE
                    PERFORM WRITE-OUTPUT-AND-DISPLAY
                WHEN OTHER
-                   MOVE "Invalid choice. Please enter 1-3." TO WS-DISPLAY-MESSAGE
+                   MOVE "Invalid choice. Please enter 1-4." TO WS-DISPLAY-MESSAGE
                    PERFORM WRITE-OUTPUT-AND-DISPLAY
            END-EVALUATE.
 
@@ -257,13 +793,14 @@
                PERFORM CHECK-USERNAME-EXISTS
                IF WS-LOGIN-SUCCESS = 'N'
                    PERFORM GET-NEW-PASSWORD
-                   IF WS-HAS-UPPER = 'Y'
-                      AND WS-HAS-DIGIT = 'Y'
-                      AND WS-HAS-SPECIAL = 'Y'
-                      AND WS-VALID-LENGTH = 'Y'
+                   IF WS-POLICY-OK = 'Y'
                       ADD 1 TO WS-USER-COUNT
                       MOVE WS-USERNAME TO WS-USER-ID(WS-USER-COUNT)
-                      MOVE WS-PASSWORD(1:12) TO WS-USER-PASS(WS-USER-COUNT)
+                      MOVE WS-PASSWORD TO WS-HASH-INPUT
+                      PERFORM HASH-PASSWORD
+                      MOVE WS-HASH-TEXT TO WS-USER-PASS(WS-USER-COUNT)
+                      MOVE 0 TO WS-USER-FAILS(WS-USER-COUNT)
+                      MOVE 'N' TO WS-USER-LOCKED(WS-USER-COUNT)
                       PERFORM SAVE-USER-TO-FILE
                       MOVE "Account created successfully!" TO WS-DISPLAY-MESSAGE
                       PERFORM WRITE-OUTPUT-AND-DISPLAY
@@ -280,19 +817,56 @@
        SAVE-USER-TO-FILE.
            OPEN EXTEND USER-FILE
            IF WS-FILE-STATUS = "00"
+              MOVE SPACES TO USER-REC
               STRING WS-USERNAME DELIMITED BY SPACE
                      "," DELIMITED BY SIZE
-                     WS-PASSWORD(1:12) DELIMITED BY SPACE
+                     WS-USER-PASS(WS-USER-COUNT) DELIMITED BY SPACE
+                     "," DELIMITED BY SIZE
+                     WS-USER-FAILS(WS-USER-COUNT) DELIMITED BY SIZE
+                     "," DELIMITED BY SIZE
+                     WS-USER-LOCKED(WS-USER-COUNT) DELIMITED BY SIZE
                      INTO USER-REC
               END-STRING
               WRITE USER-REC
               CLOSE USER-FILE
            END-IF.
 
+       SAVE-USERS.
+           OPEN OUTPUT USER-FILE
+           IF WS-FILE-STATUS = "00"
+              PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-USER-COUNT
+                  MOVE SPACES TO USER-REC
+                  STRING WS-USER-ID(WS-I) DELIMITED BY SPACE
+                         "," DELIMITED BY SIZE
+                         WS-USER-PASS(WS-I) DELIMITED BY SPACE
+                         "," DELIMITED BY SIZE
+                         WS-USER-FAILS(WS-I) DELIMITED BY SIZE
+                         "," DELIMITED BY SIZE
+                         WS-USER-LOCKED(WS-I) DELIMITED BY SIZE
+                         INTO USER-REC
+                  END-STRING
+                  WRITE USER-REC
+              END-PERFORM
+              CLOSE USER-FILE
+           END-IF.
+
+       HASH-PASSWORD.
+           MOVE 0 TO WS-HASH-VALUE
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > FUNCTION LENGTH(WS-HASH-INPUT)
+               IF WS-HASH-INPUT(WS-I:1) NOT = SPACE
+                   MOVE FUNCTION ORD(WS-HASH-INPUT(WS-I:1)) TO WS-HASH-CHAR-CODE
+                   COMPUTE WS-HASH-VALUE =
+                       FUNCTION MOD((WS-HASH-VALUE * 31) + WS-HASH-CHAR-CODE, 9999999999)
+               END-IF
+           END-PERFORM
+           MOVE WS-HASH-VALUE TO WS-HASH-TEXT.
+
        CHECK-USERNAME-EXISTS.
            MOVE 'N' TO WS-LOGIN-SUCCESS
            PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-USER-COUNT
-               IF WS-USERNAME = WS-USER-ID(WS-J)
+               IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-USERNAME)) =
+                  FUNCTION UPPER-CASE(FUNCTION TRIM(WS-USER-ID(WS-J)))
                    MOVE 'Y' TO WS-LOGIN-SUCCESS
                    EXIT PERFORM
                END-IF
@@ -305,25 +879,90 @@
        GET-NEW-PASSWORD.
            DISPLAY "Enter password: " WITH NO ADVANCING
            ACCEPT WS-PASSWORD
-           *> Basic password checks (examples)
+           PERFORM VALIDATE-PASSWORD-POLICY.
+
+       *>--------------------------------------------------
+       *> Runs WS-PASSWORD against the WS-PASSWD-POLICY rule table and
+       *> sets WS-POLICY-OK; used by both CREATE-ACCOUNT and
+       *> FORGOT-PASSWORD so the two flows can never drift apart.
+       *>--------------------------------------------------
+       VALIDATE-PASSWORD-POLICY.
            MOVE 'N' TO WS-HAS-UPPER
+           MOVE 'N' TO WS-HAS-LOWER
            MOVE 'N' TO WS-HAS-DIGIT
            MOVE 'N' TO WS-HAS-SPECIAL
            MOVE 'N' TO WS-VALID-LENGTH
-           COMPUTE WS-PASSWORD-LENGTH = FUNCTION LENGTH(WS-PASSWORD)
-           IF WS-PASSWORD-LENGTH >= 8
+           COMPUTE WS-PASSWORD-LENGTH = FUNCTION LENGTH(FUNCTION TRIM(WS-PASSWORD))
+           IF WS-PASSWORD-LENGTH >= WS-POLICY-MIN-LEN
+              AND WS-PASSWORD-LENGTH <= WS-POLICY-MAX-LEN
               MOVE 'Y' TO WS-VALID-LENGTH
            END-IF
            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-PASSWORD-LENGTH
                MOVE WS-PASSWORD(WS-I:1) TO WS-CHAR
                IF WS-CHAR >= 'A' AND WS-CHAR <= 'Z'
                   MOVE 'Y' TO WS-HAS-UPPER
+               ELSE IF WS-CHAR >= 'a' AND WS-CHAR <= 'z'
+                  MOVE 'Y' TO WS-HAS-LOWER
                ELSE IF WS-CHAR >= '0' AND WS-CHAR <= '9'
                   MOVE 'Y' TO WS-HAS-DIGIT
                ELSE
-                  *> treat other chars as special for simplicity
+                  *> treat any other printable char as special
                   MOVE 'Y' TO WS-HAS-SPECIAL
                END-IF
+           END-PERFORM
+           PERFORM CHECK-DISALLOWED-SUBSTRINGS
+
+           MOVE 'Y' TO WS-POLICY-OK
+           IF WS-VALID-LENGTH = 'N'
+              MOVE 'N' TO WS-POLICY-OK
+              MOVE "Password length is outside the allowed range." TO WS-DISPLAY-MESSAGE
+              PERFORM WRITE-OUTPUT-AND-DISPLAY
+           END-IF
+           IF WS-POLICY-REQ-UPPER = 'Y' AND WS-HAS-UPPER = 'N'
+              MOVE 'N' TO WS-POLICY-OK
+              MOVE "Password needs an uppercase letter." TO WS-DISPLAY-MESSAGE
+              PERFORM WRITE-OUTPUT-AND-DISPLAY
+           END-IF
+           IF WS-POLICY-REQ-LOWER = 'Y' AND WS-HAS-LOWER = 'N'
+              MOVE 'N' TO WS-POLICY-OK
+              MOVE "Password needs a lowercase letter." TO WS-DISPLAY-MESSAGE
+              PERFORM WRITE-OUTPUT-AND-DISPLAY
+           END-IF
+           IF WS-POLICY-REQ-DIGIT = 'Y' AND WS-HAS-DIGIT = 'N'
+              MOVE 'N' TO WS-POLICY-OK
+              MOVE "Password needs a digit." TO WS-DISPLAY-MESSAGE
+              PERFORM WRITE-OUTPUT-AND-DISPLAY
+           END-IF
+           IF WS-POLICY-REQ-SPECIAL = 'Y' AND WS-HAS-SPECIAL = 'N'
+              MOVE 'N' TO WS-POLICY-OK
+              MOVE "Password needs a special character." TO WS-DISPLAY-MESSAGE
+              PERFORM WRITE-OUTPUT-AND-DISPLAY
+           END-IF
+           IF WS-POLICY-HAS-BAD-WORD = 'Y'
+              MOVE 'N' TO WS-POLICY-OK
+              MOVE "Password contains a disallowed word." TO WS-DISPLAY-MESSAGE
+              PERFORM WRITE-OUTPUT-AND-DISPLAY
+           END-IF.
+
+       *>--------------------------------------------------
+       *> Flags WS-POLICY-HAS-BAD-WORD when WS-PASSWORD contains, as a
+       *> substring anywhere in it, any entry from WS-POLICY-BAD-WORD.
+       *>--------------------------------------------------
+       CHECK-DISALLOWED-SUBSTRINGS.
+           MOVE 'N' TO WS-POLICY-HAS-BAD-WORD
+           MOVE FUNCTION UPPER-CASE(WS-PASSWORD) TO WS-POLICY-UPPER-PASS
+           PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 3
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-POLICY-BAD-WORD(WS-J)))
+                   TO WS-POLICY-UPPER-WORD
+               COMPUTE WS-POLICY-WORD-LEN =
+                   FUNCTION LENGTH(FUNCTION TRIM(WS-POLICY-BAD-WORD(WS-J)))
+               PERFORM VARYING WS-POLICY-START FROM 1 BY 1
+                       UNTIL WS-POLICY-START > (21 - WS-POLICY-WORD-LEN)
+                   IF WS-POLICY-UPPER-PASS(WS-POLICY-START:WS-POLICY-WORD-LEN) =
+                      WS-POLICY-UPPER-WORD(1:WS-POLICY-WORD-LEN)
+                      MOVE 'Y' TO WS-POLICY-HAS-BAD-WORD
+                   END-IF
+               END-PERFORM
            END-PERFORM.
 
        LOGIN-USER.
@@ -344,10 +983,22 @@
               PERFORM WRITE-OUTPUT-AND-DISPLAY
               MOVE WS-LOGIN-USERNAME TO PF-USERNAME
               PERFORM LOAD-PROFILE-FOR-USER
-              PERFORM USER-DASHBOARD UNTIL WS-MENU-CHOICE = '5'
+              PERFORM USER-DASHBOARD UNTIL WS-MENU-CHOICE = '6'
            ELSE
-              MOVE "Incorrect username/password, please try again." TO WS-DISPLAY-MESSAGE
-              PERFORM WRITE-OUTPUT-AND-DISPLAY
+              IF WS-LOGIN-LOCKED = 'Y'
+                 MOVE "This account is locked after too many failed login attempts."
+                     TO WS-DISPLAY-MESSAGE
+                 PERFORM WRITE-OUTPUT-AND-DISPLAY
+              ELSE
+                 IF WS-LOGIN-DEACTIVATED = 'Y'
+                    MOVE "This account has been deactivated."
+                        TO WS-DISPLAY-MESSAGE
+                    PERFORM WRITE-OUTPUT-AND-DISPLAY
+                 ELSE
+                    MOVE "Incorrect username/password, please try again." TO WS-DISPLAY-MESSAGE
+                    PERFORM WRITE-OUTPUT-AND-DISPLAY
+                 END-IF
+              END-IF
            END-IF.
 
        GET-LOGIN-CREDENTIALS.
@@ -358,16 +1009,160 @@
 
        VALIDATE-LOGIN.
            MOVE 'N' TO WS-LOGIN-SUCCESS
+           MOVE 'N' TO WS-LOGIN-LOCKED
+           MOVE 'N' TO WS-LOGIN-DEACTIVATED
+           MOVE WS-LOGIN-PASSWORD TO WS-HASH-INPUT
+           PERFORM HASH-PASSWORD
            PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-USER-COUNT
-               IF WS-LOGIN-USERNAME = WS-USER-ID(WS-J)
-                   IF WS-LOGIN-PASSWORD(1:12) = WS-USER-PASS(WS-J)
-                       MOVE 'Y' TO WS-LOGIN-SUCCESS
-                       MOVE WS-LOGIN-USERNAME TO WS-REC-USERNAME
-                       EXIT PERFORM
+               IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-LOGIN-USERNAME)) =
+                  FUNCTION UPPER-CASE(FUNCTION TRIM(WS-USER-ID(WS-J)))
+                   IF WS-USER-LOCKED(WS-J) = 'Y'
+                       MOVE 'Y' TO WS-LOGIN-LOCKED
+                   ELSE
+                       IF WS-HASH-TEXT = WS-USER-PASS(WS-J)
+                           PERFORM CHECK-ACCOUNT-ACTIVE
+                           IF WS-ACCOUNT-ACTIVE = 'N'
+                               MOVE 'Y' TO WS-LOGIN-DEACTIVATED
+                           ELSE
+                               MOVE 'Y' TO WS-LOGIN-SUCCESS
+                               MOVE WS-USER-ID(WS-J) TO WS-LOGIN-USERNAME
+                               MOVE WS-USER-ID(WS-J) TO WS-REC-USERNAME
+                               MOVE 0 TO WS-USER-FAILS(WS-J)
+                               PERFORM SAVE-USERS
+                           END-IF
+                       ELSE
+                           ADD 1 TO WS-USER-FAILS(WS-J)
+                           IF WS-USER-FAILS(WS-J) >= WS-MAX-LOGIN-FAILS
+                               MOVE 'Y' TO WS-USER-LOCKED(WS-J)
+                               MOVE 'Y' TO WS-LOGIN-LOCKED
+                               PERFORM LOG-ACCOUNT-LOCKOUT
+                           END-IF
+                           PERFORM SAVE-USERS
+                       END-IF
                    END-IF
+                   EXIT PERFORM
                END-IF
            END-PERFORM.
 
+       CHECK-ACCOUNT-ACTIVE.
+           MOVE 'Y' TO WS-ACCOUNT-ACTIVE
+           MOVE 'N' TO WS-PTMP-EOF
+           OPEN INPUT PROFILE-FILE
+           IF WS-PROF-STATUS = "00"
+              PERFORM UNTIL WS-PTMP-EOF = 'Y'
+                  READ PROFILE-FILE
+                      AT END
+                          MOVE 'Y' TO WS-PTMP-EOF
+                      NOT AT END
+                          IF FUNCTION UPPER-CASE(FUNCTION TRIM(PF-USERNAME)) =
+                             FUNCTION UPPER-CASE(FUNCTION TRIM(WS-LOGIN-USERNAME))
+                              MOVE PF-ACTIVE-FLAG TO WS-ACCOUNT-ACTIVE
+                              MOVE 'Y' TO WS-PTMP-EOF
+                          END-IF
+                  END-READ
+              END-PERFORM
+              CLOSE PROFILE-FILE
+           END-IF.
+
+       LOG-ACCOUNT-LOCKOUT.
+           ACCEPT WS-LOCK-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-LOCK-TIME FROM TIME
+           MOVE SPACES TO WS-DISPLAY-MESSAGE
+           STRING "Account locked: " DELIMITED BY SIZE
+                  WS-LOGIN-USERNAME DELIMITED BY SPACE
+                  " at " DELIMITED BY SIZE
+                  WS-LOCK-DATE DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-LOCK-TIME DELIMITED BY SIZE
+                  INTO WS-DISPLAY-MESSAGE
+           END-STRING
+           PERFORM WRITE-OUTPUT-AND-DISPLAY.
+
+       FORGOT-PASSWORD.
+           MOVE "=== FORGOT PASSWORD ===" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           DISPLAY "Enter your username: " WITH NO ADVANCING
+           ACCEPT WS-USERNAME
+
+           MOVE 'N' TO WS-NAME-FOUND
+           PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-USER-COUNT
+               IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-USER-ID(WS-J))) =
+                  FUNCTION UPPER-CASE(FUNCTION TRIM(WS-USERNAME))
+                   MOVE 'Y' TO WS-NAME-FOUND
+                   MOVE WS-J TO WS-FORGOT-USER-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-NAME-FOUND = 'N'
+               MOVE "No account found with that username." TO WS-DISPLAY-MESSAGE
+               PERFORM WRITE-OUTPUT-AND-DISPLAY
+           ELSE
+               PERFORM VERIFY-RECOVERY-IDENTITY
+               IF WS-RECOVERY-VERIFIED = 'N'
+                  MOVE "Identity could not be verified." TO WS-DISPLAY-MESSAGE
+                  PERFORM WRITE-OUTPUT-AND-DISPLAY
+               ELSE
+                  PERFORM GET-NEW-PASSWORD
+                  IF WS-POLICY-OK = 'Y'
+                     MOVE WS-PASSWORD TO WS-HASH-INPUT
+                     PERFORM HASH-PASSWORD
+                     MOVE WS-HASH-TEXT TO WS-USER-PASS(WS-FORGOT-USER-IDX)
+                     MOVE 0 TO WS-USER-FAILS(WS-FORGOT-USER-IDX)
+                     MOVE 'N' TO WS-USER-LOCKED(WS-FORGOT-USER-IDX)
+                     PERFORM SAVE-USERS
+                     MOVE "Password updated. You can now log in with your new password."
+                         TO WS-DISPLAY-MESSAGE
+                     PERFORM WRITE-OUTPUT-AND-DISPLAY
+                  ELSE
+                     MOVE "Password does not meet requirements." TO WS-DISPLAY-MESSAGE
+                     PERFORM WRITE-OUTPUT-AND-DISPLAY
+                  END-IF
+               END-IF
+           END-IF.
+
+      *> Second recovery factor: the account's own on-file university,
+      *> looked up from profiles.dat and confirmed against what the
+      *> caller types, so knowing a username alone is not enough to
+      *> take over someone else's password.
+       VERIFY-RECOVERY-IDENTITY.
+           MOVE 'N' TO WS-RECOVERY-VERIFIED
+           MOVE 'N' TO WS-RECOVERY-PROF-FOUND
+           MOVE SPACES TO WS-RECOVERY-UNIVERSITY
+           MOVE 'N' TO WS-PTMP-EOF
+           OPEN INPUT PROFILE-FILE
+           IF WS-PROF-STATUS = "00"
+              PERFORM UNTIL WS-PTMP-EOF = 'Y'
+                  READ PROFILE-FILE
+                      AT END
+                          MOVE 'Y' TO WS-PTMP-EOF
+                      NOT AT END
+                          IF FUNCTION UPPER-CASE(FUNCTION TRIM(PF-USERNAME)) =
+                             FUNCTION UPPER-CASE(FUNCTION TRIM(WS-USERNAME))
+                              MOVE PF-UNIVERSITY TO WS-RECOVERY-UNIVERSITY
+                              MOVE 'Y' TO WS-RECOVERY-PROF-FOUND
+                              MOVE 'Y' TO WS-PTMP-EOF
+                          END-IF
+                  END-READ
+              END-PERFORM
+              CLOSE PROFILE-FILE
+           END-IF
+
+           IF WS-RECOVERY-PROF-FOUND = 'N'
+               OR FUNCTION TRIM(WS-RECOVERY-UNIVERSITY) = SPACES
+              MOVE "No recovery information is on file for that account; see an administrator."
+                  TO WS-DISPLAY-MESSAGE
+              PERFORM WRITE-OUTPUT-AND-DISPLAY
+           ELSE
+              DISPLAY "Enter the university on your profile, to verify your identity: "
+                  WITH NO ADVANCING
+              ACCEPT WS-FIELD-INPUT
+              IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-FIELD-INPUT)) =
+                 FUNCTION UPPER-CASE(FUNCTION TRIM(WS-RECOVERY-UNIVERSITY))
+                  MOVE 'Y' TO WS-RECOVERY-VERIFIED
+              END-IF
+           END-IF.
+
        USER-DASHBOARD.
            DISPLAY " "
            MOVE "======================================" TO WS-DISPLAY-MESSAGE
@@ -388,7 +1183,21 @@
            PERFORM WRITE-OUTPUT-AND-DISPLAY
            MOVE "6. Logout" TO WS-DISPLAY-MESSAGE
            PERFORM WRITE-OUTPUT-AND-DISPLAY
-           DISPLAY "Please select an option (1-6): " WITH NO ADVANCING
+           MOVE "7. View My Sent Connection Requests" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           MOVE "8. My Network" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           MOVE "9. Jobs and Internships" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           MOVE "0. Deactivate My Account" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           MOVE "V. Who's Viewed My Profile" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           MOVE "R. Download My Profile as a Resume" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           MOVE "M. Messages" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           DISPLAY "Please select an option (0-9, V, R, M): " WITH NO ADVANCING
            ACCEPT WS-MENU-CHOICE
 
            EVALUATE WS-MENU-CHOICE
@@ -397,6 +1206,16 @@
               WHEN '3' PERFORM FIND-SOMEONE-OPTION
               WHEN '4' PERFORM VIEW-PENDING-REQUESTS
               WHEN '5' PERFORM LEARN-SKILL-OPTION
+              WHEN '7' PERFORM VIEW-SENT-REQUESTS
+              WHEN '8' PERFORM VIEW-MY-NETWORK
+              WHEN '9' PERFORM JOBS-OPTION
+              WHEN '0' PERFORM DEACTIVATE-ACCOUNT-OPTION
+              WHEN 'V' PERFORM VIEW-PROFILE-VIEWERS
+              WHEN 'v' PERFORM VIEW-PROFILE-VIEWERS
+              WHEN 'R' PERFORM EXPORT-RESUME
+              WHEN 'r' PERFORM EXPORT-RESUME
+              WHEN 'M' PERFORM MESSAGES-OPTION
+              WHEN 'm' PERFORM MESSAGES-OPTION
               WHEN '6' MOVE "Logging out..." TO WS-DISPLAY-MESSAGE
                        PERFORM WRITE-OUTPUT-AND-DISPLAY
                        MOVE SPACES TO PF-USERNAME
@@ -404,24 +1223,379 @@
                          PERFORM WRITE-OUTPUT-AND-DISPLAY
            END-EVALUATE.
 
+       DEACTIVATE-ACCOUNT-OPTION.
+           MOVE "Deactivating your account will hide your profile from search"
+               TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           MOVE "and prevent you from logging back in." TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           DISPLAY "Enter Y to confirm, anything else to cancel: " WITH NO ADVANCING
+           ACCEPT WS-CONFIRM-CHOICE
+           IF WS-CONFIRM-CHOICE = 'Y' OR WS-CONFIRM-CHOICE = 'y'
+              MOVE 'N' TO PF-ACTIVE-FLAG
+              PERFORM SAVE-PROFILE-TO-FILE
+              MOVE "Your account has been deactivated. Logging out."
+                  TO WS-DISPLAY-MESSAGE
+              PERFORM WRITE-OUTPUT-AND-DISPLAY
+              MOVE SPACES TO PF-USERNAME
+              MOVE '6' TO WS-MENU-CHOICE
+           ELSE
+              MOVE "Deactivation cancelled." TO WS-DISPLAY-MESSAGE
+              PERFORM WRITE-OUTPUT-AND-DISPLAY
+           END-IF.
+
+       JOBS-OPTION.
+           MOVE "=== JOBS AND INTERNSHIPS ===" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           MOVE "1. Post a Job or Internship" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           MOVE "2. View All Job and Internship Postings" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           MOVE "3. Back to Main Menu" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           MOVE "4. Search Postings by University" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           DISPLAY "Enter your choice: " WITH NO ADVANCING
+           ACCEPT WS-JOB-MENU-CHOICE
+           EVALUATE WS-JOB-MENU-CHOICE
+              WHEN '1' PERFORM POST-JOB
+              WHEN '2' PERFORM LIST-JOB-POSTINGS
+              WHEN '4' PERFORM SEARCH-JOB-POSTINGS
+              WHEN OTHER CONTINUE
+           END-EVALUATE.
+
+       POST-JOB.
+           IF WS-JOBS-COUNT >= 50
+              MOVE "The job board is full; please try again later." TO WS-DISPLAY-MESSAGE
+              PERFORM WRITE-OUTPUT-AND-DISPLAY
+              EXIT PARAGRAPH
+           END-IF
+
+           ADD 1 TO WS-JOBS-COUNT
+           ADD 1 TO WS-NEXT-JOB-ID
+           MOVE WS-NEXT-JOB-ID TO WS-JOB-ID-T(WS-JOBS-COUNT)
+
+           DISPLAY "Job title: " WITH NO ADVANCING
+           ACCEPT WS-JOB-TITLE-T(WS-JOBS-COUNT)
+           DISPLAY "Company: " WITH NO ADVANCING
+           ACCEPT WS-JOB-COMPANY-T(WS-JOBS-COUNT)
+           DISPLAY "Location: " WITH NO ADVANCING
+           ACCEPT WS-JOB-LOCATION-T(WS-JOBS-COUNT)
+           DISPLAY "Description: " WITH NO ADVANCING
+           ACCEPT WS-JOB-DESC-T(WS-JOBS-COUNT)
+           DISPLAY "University restriction (blank for any): " WITH NO ADVANCING
+           ACCEPT WS-JOB-UNIV-T(WS-JOBS-COUNT)
+           MOVE PF-USERNAME TO WS-JOB-POSTED-BY-T(WS-JOBS-COUNT)
+
+           PERFORM SAVE-JOB-TO-FILE
+           MOVE "Job posting saved." TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY.
+
+       LIST-JOB-POSTINGS.
+           IF WS-JOBS-COUNT = 0
+               MOVE "There are no job or internship postings yet." TO WS-DISPLAY-MESSAGE
+               PERFORM WRITE-OUTPUT-AND-DISPLAY
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-JOBS-COUNT
+               PERFORM DISPLAY-ONE-JOB-POSTING
+           END-PERFORM.
+
+       *>--------------------------------------------------
+       *> Prompts for a university and lists only the postings that
+       *> either restrict to it or carry no restriction at all.
+       *>--------------------------------------------------
+       SEARCH-JOB-POSTINGS.
+           IF WS-JOBS-COUNT = 0
+               MOVE "There are no job or internship postings yet." TO WS-DISPLAY-MESSAGE
+               PERFORM WRITE-OUTPUT-AND-DISPLAY
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "University to search for: " WITH NO ADVANCING
+           ACCEPT WS-JOB-SEARCH-UNIV
+           MOVE 0 TO WS-JOB-MATCH-COUNT
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-JOBS-COUNT
+               IF WS-JOB-UNIV-T(WS-I) = SPACES
+                  OR FUNCTION UPPER-CASE(FUNCTION TRIM(WS-JOB-UNIV-T(WS-I))) =
+                     FUNCTION UPPER-CASE(FUNCTION TRIM(WS-JOB-SEARCH-UNIV))
+                  ADD 1 TO WS-JOB-MATCH-COUNT
+                  PERFORM DISPLAY-ONE-JOB-POSTING
+               END-IF
+           END-PERFORM
+
+           IF WS-JOB-MATCH-COUNT = 0
+               MOVE "No postings match that university." TO WS-DISPLAY-MESSAGE
+               PERFORM WRITE-OUTPUT-AND-DISPLAY
+           END-IF.
+
+       DISPLAY-ONE-JOB-POSTING.
+           MOVE SPACES TO WS-DISPLAY-MESSAGE
+           STRING WS-JOB-ID-T(WS-I) DELIMITED BY SIZE
+                  ". " DELIMITED BY SIZE
+                  WS-JOB-TITLE-T(WS-I) DELIMITED BY SIZE
+                  " at " DELIMITED BY SIZE
+                  WS-JOB-COMPANY-T(WS-I) DELIMITED BY SIZE
+                  INTO WS-DISPLAY-MESSAGE
+           END-STRING
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           MOVE SPACES TO WS-DISPLAY-MESSAGE
+           STRING "    Location: " DELIMITED BY SIZE
+                  WS-JOB-LOCATION-T(WS-I) DELIMITED BY SIZE
+                  INTO WS-DISPLAY-MESSAGE
+           END-STRING
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           MOVE SPACES TO WS-DISPLAY-MESSAGE
+           IF WS-JOB-UNIV-T(WS-I) = SPACES
+              MOVE "    University restriction: none" TO WS-DISPLAY-MESSAGE
+           ELSE
+              STRING "    University restriction: " DELIMITED BY SIZE
+                     WS-JOB-UNIV-T(WS-I) DELIMITED BY SIZE
+                     INTO WS-DISPLAY-MESSAGE
+              END-STRING
+           END-IF
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           MOVE SPACES TO WS-DISPLAY-MESSAGE
+           STRING "    " DELIMITED BY SIZE
+                  WS-JOB-DESC-T(WS-I) DELIMITED BY SIZE
+                  INTO WS-DISPLAY-MESSAGE
+           END-STRING
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           MOVE SPACES TO WS-DISPLAY-MESSAGE
+           STRING "    Posted by: " DELIMITED BY SIZE
+                  WS-JOB-POSTED-BY-T(WS-I) DELIMITED BY SIZE
+                  INTO WS-DISPLAY-MESSAGE
+           END-STRING
+           PERFORM WRITE-OUTPUT-AND-DISPLAY.
+
+       *>--------------------------------------------------
+       *> Warns the operator when WS-FIELD-INPUT (already ACCEPTed
+       *> into a wide staging field) is longer than WS-FIELD-MAXLEN,
+       *> since the subsequent MOVE into the real, narrower PF- field
+       *> would otherwise truncate it with no feedback at all.
+       *>--------------------------------------------------
+       CHECK-FIELD-LENGTH.
+           COMPUTE WS-FIELD-ACTUAL-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-FIELD-INPUT))
+           IF WS-FIELD-ACTUAL-LEN > WS-FIELD-MAXLEN
+              MOVE "That entry is too long and will be truncated to fit."
+                  TO WS-DISPLAY-MESSAGE
+              PERFORM WRITE-OUTPUT-AND-DISPLAY
+           END-IF.
+
        CREATE-EDIT-PROFILE.
            MOVE "=== CREATE / EDIT PROFILE ===" TO WS-DISPLAY-MESSAGE
            PERFORM WRITE-OUTPUT-AND-DISPLAY
            DISPLAY "Enter first name: " WITH NO ADVANCING
-           ACCEPT PF-FIRST-NAME
+           ACCEPT WS-FIELD-INPUT
+           MOVE 30 TO WS-FIELD-MAXLEN
+           PERFORM CHECK-FIELD-LENGTH
+           MOVE WS-FIELD-INPUT TO PF-FIRST-NAME
            DISPLAY "Enter last name: " WITH NO ADVANCING
-           ACCEPT PF-LAST-NAME
+           ACCEPT WS-FIELD-INPUT
+           MOVE 30 TO WS-FIELD-MAXLEN
+           PERFORM CHECK-FIELD-LENGTH
+           MOVE WS-FIELD-INPUT TO PF-LAST-NAME
            DISPLAY "Enter university: " WITH NO ADVANCING
-           ACCEPT PF-UNIVERSITY
+           ACCEPT WS-FIELD-INPUT
+           MOVE 50 TO WS-FIELD-MAXLEN
+           PERFORM CHECK-FIELD-LENGTH
+           PERFORM CHECK-UNIVERSITY-SUGGESTION
+           IF WS-UNIV-EXACT-MATCH = 'N' AND WS-UNIV-SUGGESTION NOT = SPACES
+              DISPLAY "Did you mean: " WS-UNIV-SUGGESTION "? (Y/N): "
+                      WITH NO ADVANCING
+              ACCEPT WS-UNIV-CONFIRM
+              IF WS-UNIV-CONFIRM = 'Y' OR WS-UNIV-CONFIRM = 'y'
+                 MOVE WS-UNIV-SUGGESTION TO WS-FIELD-INPUT
+              END-IF
+           END-IF
+           MOVE WS-FIELD-INPUT TO PF-UNIVERSITY
            DISPLAY "Enter major: " WITH NO ADVANCING
-           ACCEPT PF-MAJOR
+           ACCEPT WS-FIELD-INPUT
+           MOVE 40 TO WS-FIELD-MAXLEN
+           PERFORM CHECK-FIELD-LENGTH
+           MOVE WS-FIELD-INPUT TO PF-MAJOR
            DISPLAY "Enter graduation year: " WITH NO ADVANCING
            ACCEPT PF-GRAD-YEAR
            DISPLAY "Enter short about-me (one line): " WITH NO ADVANCING
-           ACCEPT PF-ABOUT-ME
+           ACCEPT WS-FIELD-INPUT
+           MOVE 200 TO WS-FIELD-MAXLEN
+           PERFORM CHECK-FIELD-LENGTH
+           MOVE WS-FIELD-INPUT TO PF-ABOUT-ME
+           PERFORM CAPTURE-EXPERIENCE
+           PERFORM CAPTURE-EDUCATION
+           PERFORM SAVE-PROFILE-TO-FILE
            MOVE "Profile saved." TO WS-DISPLAY-MESSAGE
            PERFORM WRITE-OUTPUT-AND-DISPLAY.
 
+       CAPTURE-EXPERIENCE.
+           MOVE 0 TO PF-EXP-COUNT
+           MOVE 'Y' TO WS-ADD-MORE
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > 3 OR WS-ADD-MORE NOT = 'Y'
+               DISPLAY "Add a work experience entry? (Y/N): "
+                       WITH NO ADVANCING
+               ACCEPT WS-ADD-MORE
+               IF WS-ADD-MORE = 'Y' OR WS-ADD-MORE = 'y'
+                   ADD 1 TO PF-EXP-COUNT
+                   DISPLAY "  Job title: " WITH NO ADVANCING
+                   ACCEPT WS-FIELD-INPUT
+                   MOVE 30 TO WS-FIELD-MAXLEN
+                   PERFORM CHECK-FIELD-LENGTH
+                   MOVE WS-FIELD-INPUT TO PF-EXP-TITLE(PF-EXP-COUNT)
+                   DISPLAY "  Company: " WITH NO ADVANCING
+                   ACCEPT WS-FIELD-INPUT
+                   MOVE 30 TO WS-FIELD-MAXLEN
+                   PERFORM CHECK-FIELD-LENGTH
+                   MOVE WS-FIELD-INPUT TO PF-EXP-COMPANY(PF-EXP-COUNT)
+                   DISPLAY "  Dates (e.g. Jun 2024-Aug 2024): "
+                           WITH NO ADVANCING
+                   ACCEPT WS-FIELD-INPUT
+                   MOVE 20 TO WS-FIELD-MAXLEN
+                   PERFORM CHECK-FIELD-LENGTH
+                   MOVE WS-FIELD-INPUT TO PF-EXP-DATES(PF-EXP-COUNT)
+                   DISPLAY "  Description: " WITH NO ADVANCING
+                   ACCEPT WS-FIELD-INPUT
+                   MOVE 100 TO WS-FIELD-MAXLEN
+                   PERFORM CHECK-FIELD-LENGTH
+                   MOVE WS-FIELD-INPUT TO PF-EXP-DESC(PF-EXP-COUNT)
+                   MOVE 'Y' TO WS-ADD-MORE
+               ELSE
+                   MOVE 'N' TO WS-ADD-MORE
+               END-IF
+           END-PERFORM.
+
+       CAPTURE-EDUCATION.
+           MOVE 0 TO PF-EDU-COUNT
+           MOVE 'Y' TO WS-ADD-MORE
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > 3 OR WS-ADD-MORE NOT = 'Y'
+               DISPLAY "Add an education entry? (Y/N): "
+                       WITH NO ADVANCING
+               ACCEPT WS-ADD-MORE
+               IF WS-ADD-MORE = 'Y' OR WS-ADD-MORE = 'y'
+                   ADD 1 TO PF-EDU-COUNT
+                   DISPLAY "  Degree: " WITH NO ADVANCING
+                   ACCEPT WS-FIELD-INPUT
+                   MOVE 30 TO WS-FIELD-MAXLEN
+                   PERFORM CHECK-FIELD-LENGTH
+                   MOVE WS-FIELD-INPUT TO PF-EDU-DEGREE(PF-EDU-COUNT)
+                   DISPLAY "  School: " WITH NO ADVANCING
+                   ACCEPT WS-FIELD-INPUT
+                   MOVE 50 TO WS-FIELD-MAXLEN
+                   PERFORM CHECK-FIELD-LENGTH
+                   MOVE WS-FIELD-INPUT TO PF-EDU-UNIV(PF-EDU-COUNT)
+                   DISPLAY "  Years attended: " WITH NO ADVANCING
+                   ACCEPT WS-FIELD-INPUT
+                   MOVE 20 TO WS-FIELD-MAXLEN
+                   PERFORM CHECK-FIELD-LENGTH
+                   MOVE WS-FIELD-INPUT TO PF-EDU-YEARS(PF-EDU-COUNT)
+                   MOVE 'Y' TO WS-ADD-MORE
+               ELSE
+                   MOVE 'N' TO WS-ADD-MORE
+               END-IF
+           END-PERFORM.
+
+       SAVE-PROFILE-TO-FILE.
+           MOVE PF-USERNAME TO WS-SAVE-KEY
+           MOVE PROFILE-REC TO WS-SAVE-PROFILE-REC
+           MOVE 'N' TO WS-PTMP-EOF
+           OPEN OUTPUT PROFILE-TEMP-FILE
+           OPEN INPUT PROFILE-FILE
+           IF WS-PROF-STATUS = "00"
+              PERFORM UNTIL WS-PTMP-EOF = 'Y'
+                  READ PROFILE-FILE
+                      AT END
+                          MOVE 'Y' TO WS-PTMP-EOF
+                      NOT AT END
+                          IF PF-USERNAME NOT = WS-SAVE-KEY
+                              MOVE PROFILE-REC TO PROFILE-TEMP-REC
+                              WRITE PROFILE-TEMP-REC
+                          END-IF
+                  END-READ
+              END-PERFORM
+              CLOSE PROFILE-FILE
+           END-IF
+           MOVE WS-SAVE-PROFILE-REC TO PROFILE-TEMP-REC
+           WRITE PROFILE-TEMP-REC
+           CLOSE PROFILE-TEMP-FILE
+           CALL "CBL_RENAME_FILE" USING WS-PROFILE-TMP-NAME
+                                         WS-PROFILE-DAT-NAME
+           MOVE WS-SAVE-PROFILE-REC TO PROFILE-REC.
+
+       LOAD-PROFILE-FOR-USER.
+           MOVE PF-USERNAME TO WS-SAVE-KEY
+           MOVE 'N' TO WS-PTMP-EOF
+           MOVE 'N' TO WS-PROFILE-FOUND
+           OPEN INPUT PROFILE-FILE
+           IF WS-PROF-STATUS = "00"
+              PERFORM UNTIL WS-PTMP-EOF = 'Y' OR WS-PROFILE-FOUND = 'Y'
+                  READ PROFILE-FILE
+                      AT END
+                          MOVE 'Y' TO WS-PTMP-EOF
+                      NOT AT END
+                          IF PF-USERNAME = WS-SAVE-KEY
+                              MOVE 'Y' TO WS-PROFILE-FOUND
+                          END-IF
+                  END-READ
+              END-PERFORM
+              CLOSE PROFILE-FILE
+           END-IF
+           IF WS-PROFILE-FOUND = 'N'
+              INITIALIZE PROFILE-REC
+              MOVE WS-SAVE-KEY TO PF-USERNAME
+              MOVE 'Y' TO PF-ACTIVE-FLAG
+           END-IF.
+
+      *>--------------------------------------------------
+      *> Loads WS-VIEW-TARGET-USERNAME's profile into WS-VIEWED-PROFILE
+      *> for browsing (Find Someone results). Never touches PROFILE-REC,
+      *> so it cannot disturb the logged-in user's own profile.
+      *>--------------------------------------------------
+       LOAD-VIEWED-PROFILE.
+           INITIALIZE WS-VIEWED-PROFILE
+           MOVE WS-VIEW-TARGET-USERNAME TO WV-USERNAME
+           MOVE 'Y' TO WV-ACTIVE-FLAG
+           MOVE 'N' TO WS-PTMP-EOF
+           MOVE 'N' TO WS-PROFILE-FOUND
+           OPEN INPUT PROFILE-FILE
+           IF WS-PROF-STATUS = "00"
+              PERFORM UNTIL WS-PTMP-EOF = 'Y' OR WS-PROFILE-FOUND = 'Y'
+                  READ PROFILE-FILE
+                      AT END
+                          MOVE 'Y' TO WS-PTMP-EOF
+                      NOT AT END
+                          IF FUNCTION UPPER-CASE(FUNCTION TRIM(PF-USERNAME)) =
+                             FUNCTION UPPER-CASE(FUNCTION TRIM(WS-VIEW-TARGET-USERNAME))
+                              MOVE 'Y' TO WS-PROFILE-FOUND
+                              MOVE PF-USERNAME    TO WV-USERNAME
+                              MOVE PF-FIRST-NAME  TO WV-FIRST-NAME
+                              MOVE PF-LAST-NAME   TO WV-LAST-NAME
+                              MOVE PF-UNIVERSITY  TO WV-UNIVERSITY
+                              MOVE PF-MAJOR       TO WV-MAJOR
+                              MOVE PF-GRAD-YEAR   TO WV-GRAD-YEAR
+                              MOVE PF-ABOUT-ME    TO WV-ABOUT-ME
+                              MOVE PF-ACTIVE-FLAG TO WV-ACTIVE-FLAG
+                              MOVE PF-EXP-COUNT   TO WV-EXP-COUNT
+                              PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 3
+                                  MOVE PF-EXP-TITLE(WS-I)   TO WV-EXP-TITLE(WS-I)
+                                  MOVE PF-EXP-COMPANY(WS-I) TO WV-EXP-COMPANY(WS-I)
+                                  MOVE PF-EXP-DATES(WS-I)   TO WV-EXP-DATES(WS-I)
+                                  MOVE PF-EXP-DESC(WS-I)    TO WV-EXP-DESC(WS-I)
+                              END-PERFORM
+                              MOVE PF-EDU-COUNT   TO WV-EDU-COUNT
+                              PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 3
+                                  MOVE PF-EDU-DEGREE(WS-I) TO WV-EDU-DEGREE(WS-I)
+                                  MOVE PF-EDU-UNIV(WS-I)   TO WV-EDU-UNIV(WS-I)
+                                  MOVE PF-EDU-YEARS(WS-I)  TO WV-EDU-YEARS(WS-I)
+                              END-PERFORM
+                          END-IF
+                  END-READ
+              END-PERFORM
+              CLOSE PROFILE-FILE
+           END-IF.
+
        DISPLAY-PROFILE.
            MOVE "=== PROFILE ===" TO WS-DISPLAY-MESSAGE
            PERFORM WRITE-OUTPUT-AND-DISPLAY
@@ -447,50 +1621,623 @@
            MOVE "Graduation Year: " TO WS-DISPLAY-MESSAGE
            STRING PF-GRAD-YEAR DELIMITED BY SIZE INTO WS-OUTPUT-LINE END-STRING
            MOVE WS-OUTPUT-LINE TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           MOVE "--- Experience ---" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           IF PF-EXP-COUNT = 0
+               MOVE "  (none listed)" TO WS-DISPLAY-MESSAGE
+               PERFORM WRITE-OUTPUT-AND-DISPLAY
+           ELSE
+               PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > PF-EXP-COUNT
+                   STRING "  " DELIMITED BY SIZE
+                          PF-EXP-TITLE(WS-I) DELIMITED BY SIZE
+                          " @ " DELIMITED BY SIZE
+                          PF-EXP-COMPANY(WS-I) DELIMITED BY SIZE
+                          " (" DELIMITED BY SIZE
+                          PF-EXP-DATES(WS-I) DELIMITED BY SIZE
+                          ")" DELIMITED BY SIZE
+                          INTO WS-OUTPUT-LINE
+                   END-STRING
+                   MOVE WS-OUTPUT-LINE TO WS-DISPLAY-MESSAGE
+                   PERFORM WRITE-OUTPUT-AND-DISPLAY
+                   STRING "    " DELIMITED BY SIZE
+                          PF-EXP-DESC(WS-I) DELIMITED BY SIZE
+                          INTO WS-OUTPUT-LINE
+                   END-STRING
+                   MOVE WS-OUTPUT-LINE TO WS-DISPLAY-MESSAGE
+                   PERFORM WRITE-OUTPUT-AND-DISPLAY
+               END-PERFORM
+           END-IF
+           MOVE "--- Education ---" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           IF PF-EDU-COUNT = 0
+               MOVE "  (none listed)" TO WS-DISPLAY-MESSAGE
+               PERFORM WRITE-OUTPUT-AND-DISPLAY
+           ELSE
+               PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > PF-EDU-COUNT
+                   STRING "  " DELIMITED BY SIZE
+                          PF-EDU-DEGREE(WS-I) DELIMITED BY SIZE
+                          ", " DELIMITED BY SIZE
+                          PF-EDU-UNIV(WS-I) DELIMITED BY SIZE
+                          " (" DELIMITED BY SIZE
+                          PF-EDU-YEARS(WS-I) DELIMITED BY SIZE
+                          ")" DELIMITED BY SIZE
+                          INTO WS-OUTPUT-LINE
+                   END-STRING
+                   MOVE WS-OUTPUT-LINE TO WS-DISPLAY-MESSAGE
+                   PERFORM WRITE-OUTPUT-AND-DISPLAY
+               END-PERFORM
+           END-IF.
+
+      *>--------------------------------------------------
+      *> Same layout as DISPLAY-PROFILE, but prints WS-VIEWED-PROFILE
+      *> (someone else's profile) instead of PROFILE-REC, which always
+      *> stays the logged-in user's own.
+      *>--------------------------------------------------
+       DISPLAY-VIEWED-PROFILE.
+           MOVE "=== PROFILE ===" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           STRING "Username: " DELIMITED BY SIZE WV-USERNAME DELIMITED BY SIZE
+                  INTO WS-OUTPUT-LINE
+           END-STRING
+           MOVE WS-OUTPUT-LINE TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           MOVE "Name: " TO WS-DISPLAY-MESSAGE
+           STRING WV-FIRST-NAME DELIMITED BY SIZE " " DELIMITED BY SIZE WV-LAST-NAME DELIMITED BY SIZE
+                  INTO WS-OUTPUT-LINE
+           END-STRING
+           MOVE WS-OUTPUT-LINE TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           MOVE "University: " TO WS-DISPLAY-MESSAGE
+           STRING WV-UNIVERSITY DELIMITED BY SIZE INTO WS-OUTPUT-LINE END-STRING
+           MOVE WS-OUTPUT-LINE TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           MOVE "Major: " TO WS-DISPLAY-MESSAGE
+           STRING WV-MAJOR DELIMITED BY SIZE INTO WS-OUTPUT-LINE END-STRING
+           MOVE WS-OUTPUT-LINE TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           MOVE "Graduation Year: " TO WS-DISPLAY-MESSAGE
+           STRING WV-GRAD-YEAR DELIMITED BY SIZE INTO WS-OUTPUT-LINE END-STRING
+           MOVE WS-OUTPUT-LINE TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           MOVE "--- Experience ---" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           IF WV-EXP-COUNT = 0
+               MOVE "  (none listed)" TO WS-DISPLAY-MESSAGE
+               PERFORM WRITE-OUTPUT-AND-DISPLAY
+           ELSE
+               PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WV-EXP-COUNT
+                   STRING "  " DELIMITED BY SIZE
+                          WV-EXP-TITLE(WS-I) DELIMITED BY SIZE
+                          " @ " DELIMITED BY SIZE
+                          WV-EXP-COMPANY(WS-I) DELIMITED BY SIZE
+                          " (" DELIMITED BY SIZE
+                          WV-EXP-DATES(WS-I) DELIMITED BY SIZE
+                          ")" DELIMITED BY SIZE
+                          INTO WS-OUTPUT-LINE
+                   END-STRING
+                   MOVE WS-OUTPUT-LINE TO WS-DISPLAY-MESSAGE
+                   PERFORM WRITE-OUTPUT-AND-DISPLAY
+                   STRING "    " DELIMITED BY SIZE
+                          WV-EXP-DESC(WS-I) DELIMITED BY SIZE
+                          INTO WS-OUTPUT-LINE
+                   END-STRING
+                   MOVE WS-OUTPUT-LINE TO WS-DISPLAY-MESSAGE
+                   PERFORM WRITE-OUTPUT-AND-DISPLAY
+               END-PERFORM
+           END-IF
+           MOVE "--- Education ---" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           IF WV-EDU-COUNT = 0
+               MOVE "  (none listed)" TO WS-DISPLAY-MESSAGE
+               PERFORM WRITE-OUTPUT-AND-DISPLAY
+           ELSE
+               PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WV-EDU-COUNT
+                   STRING "  " DELIMITED BY SIZE
+                          WV-EDU-DEGREE(WS-I) DELIMITED BY SIZE
+                          ", " DELIMITED BY SIZE
+                          WV-EDU-UNIV(WS-I) DELIMITED BY SIZE
+                          " (" DELIMITED BY SIZE
+                          WV-EDU-YEARS(WS-I) DELIMITED BY SIZE
+                          ")" DELIMITED BY SIZE
+                          INTO WS-OUTPUT-LINE
+                   END-STRING
+                   MOVE WS-OUTPUT-LINE TO WS-DISPLAY-MESSAGE
+                   PERFORM WRITE-OUTPUT-AND-DISPLAY
+               END-PERFORM
+           END-IF.
+
+       EXPORT-RESUME.
+           OPEN OUTPUT RESUME-FILE
+           IF WS-RESUME-STATUS NOT = "00"
+              MOVE "Could not create resume file." TO WS-DISPLAY-MESSAGE
+              PERFORM WRITE-OUTPUT-AND-DISPLAY
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO RESUME-REC
+           STRING PF-FIRST-NAME DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  PF-LAST-NAME DELIMITED BY SIZE
+                  INTO RESUME-REC
+           END-STRING
+           WRITE RESUME-REC
+
+           MOVE SPACES TO RESUME-REC
+           STRING PF-UNIVERSITY DELIMITED BY SIZE
+                  " -- " DELIMITED BY SIZE
+                  PF-MAJOR DELIMITED BY SIZE
+                  ", Class of " DELIMITED BY SIZE
+                  PF-GRAD-YEAR DELIMITED BY SIZE
+                  INTO RESUME-REC
+           END-STRING
+           WRITE RESUME-REC
+
+           MOVE SPACES TO RESUME-REC
+           WRITE RESUME-REC
+
+           MOVE SPACES TO RESUME-REC
+           MOVE "ABOUT ME" TO RESUME-REC
+           WRITE RESUME-REC
+           MOVE SPACES TO RESUME-REC
+           STRING PF-ABOUT-ME DELIMITED BY SIZE INTO RESUME-REC END-STRING
+           WRITE RESUME-REC
+
+           MOVE SPACES TO RESUME-REC
+           WRITE RESUME-REC
+           MOVE SPACES TO RESUME-REC
+           MOVE "EXPERIENCE" TO RESUME-REC
+           WRITE RESUME-REC
+           IF PF-EXP-COUNT = 0
+              MOVE SPACES TO RESUME-REC
+              MOVE "  (none listed)" TO RESUME-REC
+              WRITE RESUME-REC
+           ELSE
+              PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > PF-EXP-COUNT
+                  MOVE SPACES TO RESUME-REC
+                  STRING "  " DELIMITED BY SIZE
+                         PF-EXP-TITLE(WS-I) DELIMITED BY SIZE
+                         " @ " DELIMITED BY SIZE
+                         PF-EXP-COMPANY(WS-I) DELIMITED BY SIZE
+                         " (" DELIMITED BY SIZE
+                         PF-EXP-DATES(WS-I) DELIMITED BY SIZE
+                         ")" DELIMITED BY SIZE
+                         INTO RESUME-REC
+                  END-STRING
+                  WRITE RESUME-REC
+                  MOVE SPACES TO RESUME-REC
+                  STRING "    " DELIMITED BY SIZE
+                         PF-EXP-DESC(WS-I) DELIMITED BY SIZE
+                         INTO RESUME-REC
+                  END-STRING
+                  WRITE RESUME-REC
+              END-PERFORM
+           END-IF
+
+           MOVE SPACES TO RESUME-REC
+           WRITE RESUME-REC
+           MOVE SPACES TO RESUME-REC
+           MOVE "EDUCATION" TO RESUME-REC
+           WRITE RESUME-REC
+           IF PF-EDU-COUNT = 0
+              MOVE SPACES TO RESUME-REC
+              MOVE "  (none listed)" TO RESUME-REC
+              WRITE RESUME-REC
+           ELSE
+              PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > PF-EDU-COUNT
+                  MOVE SPACES TO RESUME-REC
+                  STRING "  " DELIMITED BY SIZE
+                         PF-EDU-DEGREE(WS-I) DELIMITED BY SIZE
+                         ", " DELIMITED BY SIZE
+                         PF-EDU-UNIV(WS-I) DELIMITED BY SIZE
+                         " (" DELIMITED BY SIZE
+                         PF-EDU-YEARS(WS-I) DELIMITED BY SIZE
+                         ")" DELIMITED BY SIZE
+                         INTO RESUME-REC
+                  END-STRING
+                  WRITE RESUME-REC
+              END-PERFORM
+           END-IF
+
+           CLOSE RESUME-FILE
+           MOVE "Your profile has been exported to resume.txt." TO WS-DISPLAY-MESSAGE
            PERFORM WRITE-OUTPUT-AND-DISPLAY.
 
+       MESSAGES-OPTION.
+           MOVE "=== MESSAGES ===" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           MOVE "1. Send a Message" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           MOVE "2. View My Messages" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           MOVE "3. Back to Main Menu" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           DISPLAY "Enter your choice: " WITH NO ADVANCING
+           ACCEPT WS-JOB-MENU-CHOICE
+           EVALUATE WS-JOB-MENU-CHOICE
+              WHEN '1' PERFORM SEND-MESSAGE
+              WHEN '2' PERFORM VIEW-MESSAGES
+              WHEN OTHER CONTINUE
+           END-EVALUATE.
+
+      *> Case-folds both sides of the comparison against
+      *> WS-MSG-RECIPIENT (raw typed input), and -- on a match --
+      *> replaces WS-MSG-RECIPIENT with the canonical stored-case
+      *> username from WS-CONNECTIONS-TABLE, the same
+      *> normalize-to-canonical-case idiom VALIDATE-LOGIN uses, so
+      *> everything downstream (the MESSAGES-FILE row and anyone
+      *> else's exact-byte comparison against it) sees canonical case.
+       CHECK-IS-CONNECTED.
+           MOVE 'N' TO WS-IS-CONNECTED
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-CONNECTIONS-COUNT
+               IF (WS-CONN-USER-A(WS-I) = PF-USERNAME AND
+                   FUNCTION UPPER-CASE(FUNCTION TRIM(WS-CONN-USER-B(WS-I))) =
+                   FUNCTION UPPER-CASE(FUNCTION TRIM(WS-MSG-RECIPIENT))) OR
+                  (WS-CONN-USER-B(WS-I) = PF-USERNAME AND
+                   FUNCTION UPPER-CASE(FUNCTION TRIM(WS-CONN-USER-A(WS-I))) =
+                   FUNCTION UPPER-CASE(FUNCTION TRIM(WS-MSG-RECIPIENT)))
+                   MOVE 'Y' TO WS-IS-CONNECTED
+                   IF WS-CONN-USER-A(WS-I) = PF-USERNAME
+                       MOVE WS-CONN-USER-B(WS-I) TO WS-MSG-RECIPIENT
+                   ELSE
+                       MOVE WS-CONN-USER-A(WS-I) TO WS-MSG-RECIPIENT
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       SEND-MESSAGE.
+           DISPLAY "Send to (username): " WITH NO ADVANCING
+           ACCEPT WS-MSG-RECIPIENT
+           PERFORM CHECK-IS-CONNECTED
+           IF WS-IS-CONNECTED = 'N'
+              MOVE "You can only message people in your network."
+                  TO WS-DISPLAY-MESSAGE
+              PERFORM WRITE-OUTPUT-AND-DISPLAY
+              EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "Message: " WITH NO ADVANCING
+           ACCEPT WS-MSG-BODY
+           ACCEPT WS-MSG-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-MSG-TIME FROM TIME
+
+           OPEN EXTEND MESSAGES-FILE
+           IF WS-MSG-STATUS = "00"
+              MOVE SPACES TO MESSAGE-REC
+              MOVE PF-USERNAME     TO MSG-SENDER
+              MOVE WS-MSG-RECIPIENT TO MSG-RECIPIENT
+              MOVE WS-MSG-DATE     TO MSG-DATE
+              MOVE WS-MSG-TIME     TO MSG-TIME
+              MOVE WS-MSG-BODY     TO MSG-BODY
+              WRITE MESSAGE-REC
+              CLOSE MESSAGES-FILE
+              MOVE "Message sent." TO WS-DISPLAY-MESSAGE
+              PERFORM WRITE-OUTPUT-AND-DISPLAY
+           ELSE
+              MOVE "Could not send message." TO WS-DISPLAY-MESSAGE
+              PERFORM WRITE-OUTPUT-AND-DISPLAY
+           END-IF.
+
+       VIEW-MESSAGES.
+           MOVE "=== MY MESSAGES ===" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           MOVE 0 TO WS-MSG-COUNT
+           OPEN INPUT MESSAGES-FILE
+           IF WS-MSG-STATUS = "00"
+              PERFORM READ-MESSAGE-RECORD
+              PERFORM UNTIL WS-MSG-STATUS NOT = "00"
+                  IF FUNCTION UPPER-CASE(FUNCTION TRIM(MSG-SENDER)) =
+                     FUNCTION UPPER-CASE(FUNCTION TRIM(PF-USERNAME))
+                     OR FUNCTION UPPER-CASE(FUNCTION TRIM(MSG-RECIPIENT)) =
+                     FUNCTION UPPER-CASE(FUNCTION TRIM(PF-USERNAME))
+                      ADD 1 TO WS-MSG-COUNT
+                      MOVE SPACES TO WS-DISPLAY-MESSAGE
+                      IF FUNCTION UPPER-CASE(FUNCTION TRIM(MSG-SENDER)) =
+                         FUNCTION UPPER-CASE(FUNCTION TRIM(PF-USERNAME))
+                          STRING "To " DELIMITED BY SIZE
+                                 MSG-RECIPIENT DELIMITED BY SIZE
+                                 ": " DELIMITED BY SIZE
+                                 MSG-BODY DELIMITED BY SIZE
+                                 INTO WS-DISPLAY-MESSAGE
+                          END-STRING
+                      ELSE
+                          STRING "From " DELIMITED BY SIZE
+                                 MSG-SENDER DELIMITED BY SIZE
+                                 ": " DELIMITED BY SIZE
+                                 MSG-BODY DELIMITED BY SIZE
+                                 INTO WS-DISPLAY-MESSAGE
+                          END-STRING
+                      END-IF
+                      PERFORM WRITE-OUTPUT-AND-DISPLAY
+                  END-IF
+                  PERFORM READ-MESSAGE-RECORD
+              END-PERFORM
+              CLOSE MESSAGES-FILE
+           END-IF
+
+           IF WS-MSG-COUNT = 0
+              MOVE "You have no messages yet." TO WS-DISPLAY-MESSAGE
+              PERFORM WRITE-OUTPUT-AND-DISPLAY
+           END-IF.
+
+       READ-MESSAGE-RECORD.
+           READ MESSAGES-FILE
+               AT END
+                   MOVE "EOF" TO WS-MSG-STATUS
+               NOT AT END
+                   MOVE "00" TO WS-MSG-STATUS
+           END-READ.
+
        LEARN-SKILL-OPTION.
-           MOVE "=== LEARN A SKILL ===" TO WS-DISPLAY-MESSAGE
+           MOVE "=== LEARN A NEW SKILL ===" TO WS-DISPLAY-MESSAGE
            PERFORM WRITE-OUTPUT-AND-DISPLAY
-           MOVE "Feature not implemented yet." TO WS-DISPLAY-MESSAGE
-           PERFORM WRITE-OUTPUT-AND-DISPLAY.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 5
+               PERFORM SKILL-STATUS-TO-TEXT
+               MOVE WS-I TO WS-SKILL-DISPLAY-NUM
+               STRING WS-SKILL-DISPLAY-NUM DELIMITED BY SIZE
+                      ". " DELIMITED BY SIZE
+                      WS-SKILL-NAME(WS-I) DELIMITED BY SIZE
+                      " [" DELIMITED BY SIZE
+                      WS-SKILL-STATUS-TEXT DELIMITED BY SIZE
+                      "]" DELIMITED BY SIZE
+                      INTO WS-OUTPUT-LINE
+               END-STRING
+               MOVE WS-OUTPUT-LINE TO WS-DISPLAY-MESSAGE
+               PERFORM WRITE-OUTPUT-AND-DISPLAY
+           END-PERFORM
+           MOVE "6. Return to Main Menu" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           DISPLAY "Please select a skill (1-6): " WITH NO ADVANCING
+           ACCEPT WS-SKILL-CHOICE
+           EVALUATE WS-SKILL-CHOICE
+              WHEN '1' THRU '5'
+                  MOVE FUNCTION NUMVAL(WS-SKILL-CHOICE) TO WS-SKILL-INDEX
+                  PERFORM UPDATE-SKILL-STATUS
+              WHEN '6'
+                  MOVE "Returning to main menu..." TO WS-DISPLAY-MESSAGE
+                  PERFORM WRITE-OUTPUT-AND-DISPLAY
+              WHEN OTHER
+                  MOVE "Invalid option." TO WS-DISPLAY-MESSAGE
+                  PERFORM WRITE-OUTPUT-AND-DISPLAY
+           END-EVALUATE.
 
-       FIND-SOMEONE-OPTION.
-           DISPLAY "Enter full name to search (e.g., John Doe): " WITH NO ADVANCING
-           ACCEPT WS-SEARCH-NAME
+       SKILL-STATUS-TO-TEXT.
+           EVALUATE PF-SKILL-STATUS(WS-I)
+              WHEN 'P'
+                  MOVE "In Progress" TO WS-SKILL-STATUS-TEXT
+              WHEN 'C'
+                  MOVE "Completed" TO WS-SKILL-STATUS-TEXT
+              WHEN OTHER
+                  MOVE "Not Started" TO WS-SKILL-STATUS-TEXT
+           END-EVALUATE.
 
-           UNSTRING WS-SEARCH-NAME DELIMITED BY SPACE
-               INTO WS-SEARCH-FIRST
-                    WS-SEARCH-LAST
-           END-UNSTRING
+       UPDATE-SKILL-STATUS.
+           STRING "Selected skill: " DELIMITED BY SIZE
+                  WS-SKILL-NAME(WS-SKILL-INDEX) DELIMITED BY SIZE
+                  INTO WS-OUTPUT-LINE
+           END-STRING
+           MOVE WS-OUTPUT-LINE TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           MOVE "1. Mark In Progress" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           MOVE "2. Mark Completed" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           MOVE "3. Back" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           DISPLAY "Enter your choice: " WITH NO ADVANCING
+           ACCEPT WS-SUBMENU-CHOICE
+           EVALUATE WS-SUBMENU-CHOICE
+              WHEN '1'
+                  MOVE 'P' TO PF-SKILL-STATUS(WS-SKILL-INDEX)
+                  PERFORM SAVE-PROFILE-TO-FILE
+                  MOVE "Marked as in progress." TO WS-DISPLAY-MESSAGE
+                  PERFORM WRITE-OUTPUT-AND-DISPLAY
+              WHEN '2'
+                  MOVE 'C' TO PF-SKILL-STATUS(WS-SKILL-INDEX)
+                  PERFORM SAVE-PROFILE-TO-FILE
+                  MOVE "Marked as completed." TO WS-DISPLAY-MESSAGE
+                  PERFORM WRITE-OUTPUT-AND-DISPLAY
+              WHEN OTHER
+                  MOVE "Returning to skill list..." TO WS-DISPLAY-MESSAGE
+                  PERFORM WRITE-OUTPUT-AND-DISPLAY
+           END-EVALUATE.
 
-           MOVE 'N' TO WS-NAME-FOUND
+       FIND-SOMEONE-OPTION.
+           MOVE "1. Search by Name" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           MOVE "2. Search by University" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           MOVE "3. Search by Major" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           MOVE "4. Search by Graduation Year Range" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           DISPLAY "Enter your choice: " WITH NO ADVANCING
+           ACCEPT WS-SEARCH-MODE
+
+           IF WS-SEARCH-MODE = '1'
+               DISPLAY "Enter full name to search (e.g., John Doe): "
+                       WITH NO ADVANCING
+               ACCEPT WS-SEARCH-NAME
+               UNSTRING WS-SEARCH-NAME DELIMITED BY SPACE
+                   INTO WS-SEARCH-FIRST
+                        WS-SEARCH-LAST
+               END-UNSTRING
+           ELSE
+               IF WS-SEARCH-MODE = '4'
+                   DISPLAY "Enter starting graduation year: " WITH NO ADVANCING
+                   ACCEPT WS-GRAD-YEAR-FROM
+                   DISPLAY "Enter ending graduation year: " WITH NO ADVANCING
+                   ACCEPT WS-GRAD-YEAR-TO
+               ELSE
+                   IF WS-SEARCH-MODE = '2'
+                       DISPLAY "Enter university to search: " WITH NO ADVANCING
+                   ELSE
+                       DISPLAY "Enter major to search: " WITH NO ADVANCING
+                   END-IF
+                   ACCEPT WS-SEARCH-TERM
+               END-IF
+           END-IF
+
+           MOVE 0 TO WS-MATCH-COUNT
            MOVE 'N' TO EOF-PROFILE
 
            OPEN INPUT PROFILE-FILE
            PERFORM UNTIL EOF-PROFILE = 'Y'
-               READ PROFILE-FILE INTO PROFILE-REC
+               READ PROFILE-FILE
                    AT END
                        MOVE 'Y' TO EOF-PROFILE
                    NOT AT END
-                       PERFORM PARSE-PROFILE-REC
-
-                       IF PF-FIRST-NAME = WS-SEARCH-FIRST
-                          AND PF-LAST-NAME = WS-SEARCH-LAST
-                          MOVE 'Y' TO WS-NAME-FOUND
-                          MOVE "User found!" TO WS-DISPLAY-MESSAGE
-                          PERFORM WRITE-OUTPUT-AND-DISPLAY
-                          PERFORM DISPLAY-PROFILE
-                          PERFORM PROMPT-SEND-CONNECTION
-                          MOVE 'Y' TO EOF-PROFILE
+                       MOVE 'N' TO WS-NAME-FOUND
+                       EVALUATE WS-SEARCH-MODE
+                          WHEN '2'
+                             IF FUNCTION UPPER-CASE(FUNCTION TRIM(PF-UNIVERSITY)) =
+                                FUNCTION UPPER-CASE(FUNCTION TRIM(WS-SEARCH-TERM))
+                                MOVE 'Y' TO WS-NAME-FOUND
+                             END-IF
+                          WHEN '3'
+                             IF FUNCTION UPPER-CASE(FUNCTION TRIM(PF-MAJOR)) =
+                                FUNCTION UPPER-CASE(FUNCTION TRIM(WS-SEARCH-TERM))
+                                MOVE 'Y' TO WS-NAME-FOUND
+                             END-IF
+                          WHEN '4'
+                             IF PF-GRAD-YEAR >= WS-GRAD-YEAR-FROM
+                                AND PF-GRAD-YEAR <= WS-GRAD-YEAR-TO
+                                MOVE 'Y' TO WS-NAME-FOUND
+                             END-IF
+                          WHEN OTHER
+                             IF FUNCTION UPPER-CASE(FUNCTION TRIM(PF-FIRST-NAME)) =
+                                FUNCTION UPPER-CASE(FUNCTION TRIM(WS-SEARCH-FIRST))
+                                AND FUNCTION UPPER-CASE(FUNCTION TRIM(PF-LAST-NAME)) =
+                                FUNCTION UPPER-CASE(FUNCTION TRIM(WS-SEARCH-LAST))
+                                MOVE 'Y' TO WS-NAME-FOUND
+                             END-IF
+                       END-EVALUATE
+                       IF WS-NAME-FOUND = 'Y'
+                          AND WS-MATCH-COUNT < 50
+                          AND PF-ACTIVE-FLAG = 'Y'
+                          ADD 1 TO WS-MATCH-COUNT
+                          MOVE PF-USERNAME TO WS-MATCH-ENTRY(WS-MATCH-COUNT)
                        END-IF
                END-READ
            END-PERFORM
            CLOSE PROFILE-FILE
 
-           IF WS-NAME-FOUND = 'N'
-               MOVE "No one by that name could be found." TO WS-DISPLAY-MESSAGE
+           IF WS-MATCH-COUNT = 0
+               MOVE "No matching students could be found." TO WS-DISPLAY-MESSAGE
                PERFORM WRITE-OUTPUT-AND-DISPLAY
+           ELSE
+               PERFORM LIST-SEARCH-MATCHES
+           END-IF
+
+      *>  Every READ of PROFILE-FILE above (and inside LIST-SEARCH-
+      *>  MATCHES/LOAD-VIEWED-PROFILE) repopulates PROFILE-REC with
+      *>  whatever record was read, not the logged-in user's own
+      *>  profile. Reload the owner's profile before returning to the
+      *>  dashboard so the rest of the session keeps the right identity.
+           MOVE WS-LOGIN-USERNAME TO PF-USERNAME
+           PERFORM LOAD-PROFILE-FOR-USER.
+
+       LIST-SEARCH-MATCHES.
+           MOVE SPACES TO WS-DISPLAY-MESSAGE
+           STRING "Found " DELIMITED BY SIZE
+                  WS-MATCH-COUNT DELIMITED BY SIZE
+                  " matching student(s):" DELIMITED BY SIZE
+                  INTO WS-DISPLAY-MESSAGE
+           END-STRING
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-MATCH-COUNT
+               MOVE SPACES TO WS-DISPLAY-MESSAGE
+               STRING WS-I DELIMITED BY SIZE
+                      ". " DELIMITED BY SIZE
+                      WS-MATCH-ENTRY(WS-I) DELIMITED BY SIZE
+                      INTO WS-DISPLAY-MESSAGE
+               END-STRING
+               PERFORM WRITE-OUTPUT-AND-DISPLAY
+           END-PERFORM
+
+           DISPLAY "Enter a # to view that profile (0 to skip): "
+                   WITH NO ADVANCING
+           ACCEPT WS-MATCH-CHOICE
+           IF WS-MATCH-CHOICE >= 1 AND WS-MATCH-CHOICE <= WS-MATCH-COUNT
+               MOVE WS-MATCH-ENTRY(WS-MATCH-CHOICE) TO WS-VIEW-TARGET-USERNAME
+               PERFORM LOAD-VIEWED-PROFILE
+               PERFORM DISPLAY-VIEWED-PROFILE
+               IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-MATCH-ENTRY(WS-MATCH-CHOICE))) NOT =
+                  FUNCTION UPPER-CASE(FUNCTION TRIM(WS-LOGIN-USERNAME))
+                  PERFORM LOG-PROFILE-VIEW
+               END-IF
+               PERFORM PROMPT-SEND-CONNECTION
+           END-IF.
+
+       LOG-PROFILE-VIEW.
+           ACCEPT WS-VIEW-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-VIEW-TIME FROM TIME
+           OPEN EXTEND PROFILE-VIEWS-FILE
+           IF WS-PVIEW-STATUS = "00"
+              MOVE SPACES TO PVIEW-REC
+              STRING WV-USERNAME DELIMITED BY SPACE
+                     "," DELIMITED BY SIZE
+                     WS-LOGIN-USERNAME DELIMITED BY SPACE
+                     "," DELIMITED BY SIZE
+                     WS-VIEW-DATE DELIMITED BY SIZE
+                     "," DELIMITED BY SIZE
+                     WS-VIEW-TIME DELIMITED BY SIZE
+                     INTO PVIEW-REC
+              END-STRING
+              WRITE PVIEW-REC
+              CLOSE PROFILE-VIEWS-FILE
+           END-IF.
+
+       VIEW-PROFILE-VIEWERS.
+           MOVE "=== WHO'S VIEWED MY PROFILE ===" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           MOVE 0 TO WS-VIEWER-COUNT
+           OPEN INPUT PROFILE-VIEWS-FILE
+           IF WS-PVIEW-STATUS = "00"
+              PERFORM READ-PVIEW-RECORD
+              PERFORM UNTIL WS-PVIEW-STATUS NOT = "00" OR WS-VIEWER-COUNT >= 100
+                  PERFORM PARSE-PVIEW-REC
+                  PERFORM READ-PVIEW-RECORD
+              END-PERFORM
+              CLOSE PROFILE-VIEWS-FILE
+           END-IF
+
+           IF WS-VIEWER-COUNT = 0
+              MOVE "No one has viewed your profile yet." TO WS-DISPLAY-MESSAGE
+              PERFORM WRITE-OUTPUT-AND-DISPLAY
+           ELSE
+              PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-VIEWER-COUNT
+                  MOVE SPACES TO WS-DISPLAY-MESSAGE
+                  STRING WS-VIEWER-NAME(WS-I) DELIMITED BY SPACE
+                         " viewed your profile on " DELIMITED BY SIZE
+                         WS-VIEWER-DATE(WS-I) DELIMITED BY SIZE
+                         " at " DELIMITED BY SIZE
+                         WS-VIEWER-TIME(WS-I) DELIMITED BY SIZE
+                         INTO WS-DISPLAY-MESSAGE
+                  END-STRING
+                  PERFORM WRITE-OUTPUT-AND-DISPLAY
+              END-PERFORM
+           END-IF.
+
+       READ-PVIEW-RECORD.
+           READ PROFILE-VIEWS-FILE
+               AT END
+                   MOVE "EOF" TO WS-PVIEW-STATUS
+               NOT AT END
+                   MOVE "00" TO WS-PVIEW-STATUS
+           END-READ.
+
+       PARSE-PVIEW-REC.
+           UNSTRING PVIEW-REC DELIMITED BY ","
+               INTO WS-SAVE-KEY
+                    WS-VIEWER-NAME(WS-VIEWER-COUNT + 1)
+                    WS-VIEWER-DATE(WS-VIEWER-COUNT + 1)
+                    WS-VIEWER-TIME(WS-VIEWER-COUNT + 1)
+           END-UNSTRING
+           IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-SAVE-KEY)) =
+              FUNCTION UPPER-CASE(FUNCTION TRIM(WS-LOGIN-USERNAME))
+              ADD 1 TO WS-VIEWER-COUNT
            END-IF.
 
        PROMPT-SEND-CONNECTION.
@@ -499,10 +2246,10 @@
            MOVE "2. Back to Main Menu" TO WS-DISPLAY-MESSAGE
            PERFORM WRITE-OUTPUT-AND-DISPLAY
            DISPLAY "Enter your choice: " WITH NO ADVANCING
-           ACCEPT WS-MENU-CHOICE
-           EVALUATE WS-MENU-CHOICE
+           ACCEPT WS-SUBMENU-CHOICE
+           EVALUATE WS-SUBMENU-CHOICE
               WHEN '1'
-                   MOVE PF-USERNAME TO WS-RECIP-USERNAME
+                   MOVE WV-USERNAME TO WS-RECIP-USERNAME
                    MOVE WS-REC-USERNAME TO WS-SENDER-USERNAME
                    PERFORM SEND-CONNECTION-REQUEST
               WHEN '2'
@@ -532,19 +2279,66 @@
                EXIT PARAGRAPH
            END-IF
 
+           PERFORM CHECK-REQUEST-RATE-LIMIT
+           IF WS-RLOG-COUNT >= WS-DAILY-REQUEST-CAP
+               MOVE "You have reached your daily limit of connection requests."
+                   TO WS-DISPLAY-MESSAGE
+               PERFORM WRITE-OUTPUT-AND-DISPLAY
+               EXIT PARAGRAPH
+           END-IF
+
            ADD 1 TO WS-REQUESTS-COUNT
            MOVE WS-SENDER-USERNAME TO WS-REQ-SENDER(WS-REQUESTS-COUNT)
            MOVE WS-RECIP-USERNAME TO WS-REQ-RECIP(WS-REQUESTS-COUNT)
+           PERFORM LOG-REQUEST-SEND
 
            MOVE "Connection request sent to " TO WS-DISPLAY-MESSAGE
-           STRING WS-DISPLAY-MESSAGE DELIMITED BY SIZE 
-                  WS-RECIP-USERNAME DELIMITED BY SIZE 
+           STRING WS-DISPLAY-MESSAGE DELIMITED BY SIZE
+                  WS-RECIP-USERNAME DELIMITED BY SIZE
                   '.' DELIMITED BY SIZE
                   INTO WS-DISPLAY-MESSAGE
            END-STRING
 
            PERFORM WRITE-OUTPUT-AND-DISPLAY.
 
+       *>--------------------------------------------------
+       *> Counts how many connection requests WS-SENDER-USERNAME has
+       *> already sent today, into WS-RLOG-COUNT.
+       *>--------------------------------------------------
+       CHECK-REQUEST-RATE-LIMIT.
+           MOVE 0 TO WS-RLOG-COUNT
+           ACCEPT WS-RLOG-TODAY FROM DATE YYYYMMDD
+           OPEN INPUT REQUEST-LOG-FILE
+           IF WS-RLOG-STATUS = "00"
+              PERFORM READ-RLOG-RECORD
+              PERFORM UNTIL WS-RLOG-STATUS NOT = "00"
+                  IF RLOG-SENDER = WS-SENDER-USERNAME
+                     AND RLOG-DATE = WS-RLOG-TODAY
+                      ADD 1 TO WS-RLOG-COUNT
+                  END-IF
+                  PERFORM READ-RLOG-RECORD
+              END-PERFORM
+              CLOSE REQUEST-LOG-FILE
+           END-IF.
+
+       READ-RLOG-RECORD.
+           READ REQUEST-LOG-FILE
+               AT END
+                   MOVE "EOF" TO WS-RLOG-STATUS
+               NOT AT END
+                   MOVE "00" TO WS-RLOG-STATUS
+           END-READ.
+
+       LOG-REQUEST-SEND.
+           OPEN EXTEND REQUEST-LOG-FILE
+           IF WS-RLOG-STATUS = "00"
+              MOVE SPACES TO RLOG-REC
+              MOVE WS-SENDER-USERNAME TO RLOG-SENDER
+              MOVE WS-RLOG-TODAY TO RLOG-DATE
+              WRITE RLOG-REC
+              CLOSE REQUEST-LOG-FILE
+           END-IF.
+
        CHECK-EXISTING-CONNECTIONS.
            MOVE SPACE TO WS-DISPLAY-MESSAGE
            MOVE 'N' TO WS-REQUEST-EXISTS
@@ -563,47 +2357,48 @@
                END-IF
            END-PERFORM.
 
-       PARSE-PROFILE-REC.
-           *> Minimal parse: assume PROFILE-REC holds fields in fixed positions
-           MOVE PROFILE-REC(1:20) TO PF-USERNAME
-           MOVE PROFILE-REC(21:30) TO PF-FIRST-NAME
-           MOVE PROFILE-REC(51:30) TO PF-LAST-NAME
-           MOVE PROFILE-REC(81:50) TO PF-UNIVERSITY
-           MOVE PROFILE-REC(131:40) TO PF-MAJOR
-           MOVE PROFILE-REC(171:4) TO PF-GRAD-YEAR
-           MOVE PROFILE-REC(175:200) TO PF-ABOUT-ME.
-
        WRITE-OUTPUT-AND-DISPLAY.
            DISPLAY WS-DISPLAY-MESSAGE(1:FUNCTION LENGTH(WS-DISPLAY-MESSAGE))
            MOVE WS-DISPLAY-MESSAGE TO OUT-REC
            WRITE OUT-REC.
 
+       *>--------------------------------------------------
+       *> Rewrites requests.dat through a temp file and renames it
+       *> into place (the same checkpoint pattern SAVE-PROFILE-TO-FILE
+       *> already uses for profiles.dat), so a process that dies
+       *> mid-save leaves the original requests.dat untouched instead
+       *> of a half-written file.
+       *>--------------------------------------------------
        SAVE-REQUESTS.
-           OPEN OUTPUT REQUESTS-FILE
-           IF WS-REQ-STATUS = "00"
+           OPEN OUTPUT REQUESTS-TEMP-FILE
+           IF WS-REQ-TMP-STATUS = "00"
               PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-REQUESTS-COUNT
+                  MOVE SPACES TO REQ-TEMP-REC
                   STRING WS-REQ-SENDER(WS-I) DELIMITED BY SIZE "," DELIMITED BY SIZE
-                         WS-REQ-RECIP(WS-I) DELIMITED BY SIZE INTO REQ-REC
+                         WS-REQ-RECIP(WS-I) DELIMITED BY SIZE INTO REQ-TEMP-REC
                   END-STRING
-                  WRITE REQ-REC
+                  WRITE REQ-TEMP-REC
               END-PERFORM
-              CLOSE REQUESTS-FILE
+              CLOSE REQUESTS-TEMP-FILE
+              CALL "CBL_RENAME_FILE" USING WS-REQUESTS-TMP-NAME
+                                            WS-REQUESTS-DAT-NAME
            END-IF.
 
        VIEW-PENDING-REQUESTS.
            MOVE "=== PENDING CONNECTION REQUESTS ===" TO WS-DISPLAY-MESSAGE
            PERFORM WRITE-OUTPUT-AND-DISPLAY
-           
-           MOVE 0 TO WS-I
+
+           MOVE 0 TO WS-PENDING-COUNT
            MOVE 'N' TO WS-NAME-FOUND
-           
+
            PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-REQUESTS-COUNT
                IF WS-REQ-RECIP(WS-J) = PF-USERNAME
-                   ADD 1 TO WS-I
+                   ADD 1 TO WS-PENDING-COUNT
+                   MOVE WS-J TO WS-PENDING-INDEX(WS-PENDING-COUNT)
                    MOVE 'Y' TO WS-NAME-FOUND
                    MOVE SPACES TO WS-DISPLAY-MESSAGE
                    STRING "Request #" DELIMITED BY SIZE
-                          WS-I DELIMITED BY SIZE
+                          WS-PENDING-COUNT DELIMITED BY SIZE
                           ": " DELIMITED BY SIZE
                           WS-REQ-SENDER(WS-J) DELIMITED BY SIZE
                           " wants to connect with you" DELIMITED BY SIZE
@@ -612,12 +2407,131 @@
                    PERFORM WRITE-OUTPUT-AND-DISPLAY
                END-IF
            END-PERFORM
-           
+
            IF WS-NAME-FOUND = 'N'
                MOVE "You have no pending connection requests." TO WS-DISPLAY-MESSAGE
                PERFORM WRITE-OUTPUT-AND-DISPLAY
+           ELSE
+               DISPLAY "Enter a request # to act on (0 to skip): "
+                       WITH NO ADVANCING
+               ACCEPT WS-REQ-CHOICE
+               IF WS-REQ-CHOICE >= 1 AND WS-REQ-CHOICE <= WS-PENDING-COUNT
+                   MOVE WS-PENDING-INDEX(WS-REQ-CHOICE) TO WS-TARGET-IDX
+                   PERFORM ACT-ON-PENDING-REQUEST
+               END-IF
            END-IF
-           
+
+           MOVE "--------------------" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY.
+
+       ACT-ON-PENDING-REQUEST.
+           MOVE "1. Accept" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           MOVE "2. Decline" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           MOVE "3. Leave pending" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           DISPLAY "Enter your choice: " WITH NO ADVANCING
+           ACCEPT WS-SUBMENU-CHOICE
+           EVALUATE WS-SUBMENU-CHOICE
+              WHEN '1'
+                  MOVE WS-REQ-SENDER(WS-TARGET-IDX) TO WS-SENDER-USERNAME
+                  MOVE WS-REQ-RECIP(WS-TARGET-IDX) TO WS-RECIP-USERNAME
+                  PERFORM ADD-CONNECTION
+                  PERFORM REMOVE-REQUEST-ENTRY
+                  MOVE "Connection accepted." TO WS-DISPLAY-MESSAGE
+                  PERFORM WRITE-OUTPUT-AND-DISPLAY
+              WHEN '2'
+                  PERFORM REMOVE-REQUEST-ENTRY
+                  MOVE "Request declined." TO WS-DISPLAY-MESSAGE
+                  PERFORM WRITE-OUTPUT-AND-DISPLAY
+              WHEN OTHER
+                  MOVE "Left pending." TO WS-DISPLAY-MESSAGE
+                  PERFORM WRITE-OUTPUT-AND-DISPLAY
+           END-EVALUATE.
+
+       REMOVE-REQUEST-ENTRY.
+           PERFORM VARYING WS-J FROM WS-TARGET-IDX BY 1
+                   UNTIL WS-J >= WS-REQUESTS-COUNT
+               MOVE WS-REQ-SENDER(WS-J + 1) TO WS-REQ-SENDER(WS-J)
+               MOVE WS-REQ-RECIP(WS-J + 1) TO WS-REQ-RECIP(WS-J)
+           END-PERFORM
+           SUBTRACT 1 FROM WS-REQUESTS-COUNT
+           PERFORM SAVE-REQUESTS.
+
+       VIEW-SENT-REQUESTS.
+           MOVE "=== MY SENT CONNECTION REQUESTS ===" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+
+           MOVE 0 TO WS-PENDING-COUNT
+           MOVE 'N' TO WS-NAME-FOUND
+
+           PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-REQUESTS-COUNT
+               IF WS-REQ-SENDER(WS-J) = PF-USERNAME
+                   ADD 1 TO WS-PENDING-COUNT
+                   MOVE WS-J TO WS-PENDING-INDEX(WS-PENDING-COUNT)
+                   MOVE 'Y' TO WS-NAME-FOUND
+                   MOVE SPACES TO WS-DISPLAY-MESSAGE
+                   STRING "Request #" DELIMITED BY SIZE
+                          WS-PENDING-COUNT DELIMITED BY SIZE
+                          ": pending with " DELIMITED BY SIZE
+                          WS-REQ-RECIP(WS-J) DELIMITED BY SIZE
+                          INTO WS-DISPLAY-MESSAGE
+                   END-STRING
+                   PERFORM WRITE-OUTPUT-AND-DISPLAY
+               END-IF
+           END-PERFORM
+
+           IF WS-NAME-FOUND = 'N'
+               MOVE "You have no outstanding sent requests." TO WS-DISPLAY-MESSAGE
+               PERFORM WRITE-OUTPUT-AND-DISPLAY
+           ELSE
+               DISPLAY "Enter a request # to withdraw (0 to skip): "
+                       WITH NO ADVANCING
+               ACCEPT WS-REQ-CHOICE
+               IF WS-REQ-CHOICE >= 1 AND WS-REQ-CHOICE <= WS-PENDING-COUNT
+                   MOVE WS-PENDING-INDEX(WS-REQ-CHOICE) TO WS-TARGET-IDX
+                   PERFORM REMOVE-REQUEST-ENTRY
+                   MOVE "Request withdrawn." TO WS-DISPLAY-MESSAGE
+                   PERFORM WRITE-OUTPUT-AND-DISPLAY
+               END-IF
+           END-IF
+
+           MOVE "--------------------" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY.
+
+       VIEW-MY-NETWORK.
+           MOVE "=== MY NETWORK ===" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+
+           MOVE 'N' TO WS-NAME-FOUND
+
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-CONNECTIONS-COUNT
+               MOVE SPACES TO WS-DISPLAY-MESSAGE
+               IF WS-CONN-USER-A(WS-I) = PF-USERNAME
+                   MOVE 'Y' TO WS-NAME-FOUND
+                   STRING "- " DELIMITED BY SIZE
+                          WS-CONN-USER-B(WS-I) DELIMITED BY SIZE
+                          INTO WS-DISPLAY-MESSAGE
+                   END-STRING
+                   PERFORM WRITE-OUTPUT-AND-DISPLAY
+               ELSE
+                   IF WS-CONN-USER-B(WS-I) = PF-USERNAME
+                       MOVE 'Y' TO WS-NAME-FOUND
+                       STRING "- " DELIMITED BY SIZE
+                              WS-CONN-USER-A(WS-I) DELIMITED BY SIZE
+                              INTO WS-DISPLAY-MESSAGE
+                       END-STRING
+                       PERFORM WRITE-OUTPUT-AND-DISPLAY
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF WS-NAME-FOUND = 'N'
+               MOVE "You have no connections yet." TO WS-DISPLAY-MESSAGE
+               PERFORM WRITE-OUTPUT-AND-DISPLAY
+           END-IF
+
            MOVE "--------------------" TO WS-DISPLAY-MESSAGE
            PERFORM WRITE-OUTPUT-AND-DISPLAY.
 
